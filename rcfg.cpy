@@ -0,0 +1,154 @@
+      *-----------------------------------------------------------------
+      * rcfg.cpy
+      * Shared bot-instance configuration/handle block. Passed by
+      * reference (or by content, for a read-only snapshot) to every
+      * program that needs the Revolt session's credentials and
+      * libcurl/libwebsockets handles. The 01 level is fixed at 01
+      * here (not parameterized via :levl:) since this block is
+      * always used as a top-level record, never nested.
+      *-----------------------------------------------------------------
+       01 :pref:-config.
+           45 :pref:-token pic x(80).
+           45 :pref:-url pic x(80).
+           45 :pref:-ws-url pic x(80).
+           45 :pref:-curl usage is pointer synchronized.
+           45 :pref:-chunks usage is pointer synchronized.
+           45 :pref:-ws-ctx usage is pointer synchronized.
+           45 :pref:-client-wsi usage is pointer synchronized.
+           45 :pref:-onrun-pgm usage is program-pointer synchronized.
+           45 :pref:-oninit-pgm usage is program-pointer synchronized.
+           45 :pref:-root usage is pointer synchronized.
+      *WebSocket reconnect/backoff schedule - max/base are loaded once
+      *at startup from an optional reconnect.txt (see load-reconnect
+      *in rv-test-main); the count/current delay are runtime state
+      *that travels with the rest of ls-config. Zero means "use the
+      *house default" the first time through, same convention as the
+      *per-call HTTP timeouts further down.
+           45 :pref:-reconnect-max-retries :tp-int: synchronized.
+           45 :pref:-reconnect-count :tp-int: synchronized.
+           45 :pref:-reconnect-base-delay-secs :tp-int: synchronized.
+           45 :pref:-reconnect-delay-secs :tp-int: synchronized.
+      *Set by schedule-reconnect once this account's retries run out -
+      *rv-init's own tick-account-N loop checks it to retire just that
+      *account's slot instead of the whole run stopping, since
+      *ws-callback is shared by every account in the pool.
+           45 :pref:-reconnect-exhausted pic x(01).
+               88 :pref:-reconnect-is-exhausted value 'Y'.
+      *WebSocket idle-link keepalive ping interval (microseconds,
+      *per lws_set_timer_usecs) - also loaded from reconnect.txt.
+      *Zero means "use the house default" of 5 seconds.
+           45 :pref:-keepalive-usecs :tp-int: synchronized.
+      *How often the heartbeat/metrics protocol (ws-heartbeat-
+      *callback) logs the run's health - also loaded from
+      *reconnect.txt. Zero means "use the house default" of 30
+      *seconds.
+           45 :pref:-heartbeat-interval-secs :tp-int: synchronized.
+      *Command routing table, loaded once at startup from routes.txt
+      *(one "channel,prefix,program" line per route - see
+      *load-routes in rv-test-main). rv-dispatch-cmd walks this list
+      *to decide which channels it listens on and which program
+      *handles each command prefix, instead of a hardcoded channel
+      *id and evaluate.
+           45 :pref:-route-count :tp-int: synchronized.
+           45 :pref:-routes occurs 32 times.
+               46 :pref:-route-channel pic x(26).
+               46 :pref:-route-prefix pic x(8).
+               46 :pref:-route-program pic x(30).
+      *Canned-response template key for this route (see rv-cmd-canned
+      *and load-routes in rv-test-main) - lets a new simple
+      *canned-reply command be added with one routes.txt line and one
+      *templates.txt line, no new program and no recompile. Left
+      *blank when route-program names an actual handler program.
+               46 :pref:-route-template pic x(16).
+      *Last message id rv-catchup-msgs has processed for this
+      *channel - travels with the rest of ls-config through
+      *config-state's checkpoint so a restart resumes history paging
+      *right where it left off instead of re-running old commands.
+               46 :pref:-route-last-id pic x(26).
+      *Reaction-triggered command table, loaded once at startup from
+      *reactions.txt (one "channel,emoji,program" line per entry -
+      *see load-reactions in rv-test-main). rv-dispatch-reaction walks
+      *this list the same way rv-dispatch-cmd walks the routes table
+      *above, but keyed off the emoji a user reacted with instead of
+      *a message-prefix command word.
+           45 :pref:-reaction-count :tp-int: synchronized.
+           45 :pref:-reaction-routes occurs 16 times.
+               46 :pref:-reaction-channel pic x(26).
+               46 :pref:-reaction-emoji pic x(32).
+               46 :pref:-reaction-program pic x(30).
+      *Editable response wording, loaded once at startup from
+      *templates.txt (one "KEY=text" line per entry - see
+      *load-templates in rv-test-main). rv-template-lookup consults
+      *this list so canned replies can be reworded without a
+      *recompile; a key with no matching line falls back to the
+      *caller's own compiled-in default text.
+           45 :pref:-template-count :tp-int: synchronized.
+           45 :pref:-templates occurs 16 times.
+               46 :pref:-template-key pic x(16).
+               46 :pref:-template-text pic x(200).
+      *Autumn (file storage microservice) base url, as reported by
+      *rv-query-node's capability check - rv-upload-attachment needs
+      *this to know where to POST a file. Blank means "not checked
+      *yet, or this instance doesn't run Autumn".
+           45 :pref:-autumn-base-url pic x(80).
+      *Voso (voice channel microservice) availability, as reported by
+      *rv-query-node's capability check - rv-voice-available consults
+      *this so a command relying on voice features can reply with a
+      *friendly "not available" message instead of failing outright
+      *when the instance we're pointed at doesn't run Voso. 'N' (the
+      *initialize default) means "not checked yet, or this instance
+      *doesn't run Voso" - the two are indistinguishable, same as
+      *autumn-base-url above being blank for either reason.
+           45 :pref:-voso-enabled pic x(01).
+               88 :pref:-voso-is-enabled value 'Y'.
+           45 :pref:-voso-url pic x(80).
+      *Per-call HTTP timeouts (seconds), applied by http-request so a
+      *slow or unresponsive endpoint can't hang the single curl call
+      *- and with it the lws-service call sharing the same thread.
+      *Zero means "use the house default" the first time through,
+      *same convention as the reconnect schedule above.
+           45 :pref:-request-timeout-secs :tp-int: synchronized.
+           45 :pref:-connect-timeout-secs :tp-int: synchronized.
+      *Our own user id, fetched once at startup (rv-init's
+      *fetch-self-id) so rv-dispatch-cmd can recognize an @-mention
+      *anywhere in a message instead of only the "&" prefix. Blank
+      *means the fetch hasn't happened yet or failed.
+           45 :pref:-bot-id pic x(26).
+      *Offline test mode - when set, http-request logs the call it
+      *would have made and hands back canned fixture text instead of
+      *calling curl-easy-perform, so rv-onrun's command logic can be
+      *exercised without posting to a live Revolt server.
+           45 :pref:-dry-run pic x(01).
+               88 :pref:-dry-run-on value 'Y'.
+      *Verbose diagnostic mode - when set, http-request turns on
+      *CURLOPT_VERBOSE and dumps the outgoing header slist via
+      *curl-dump-slist so a failing call can be troubleshot in the
+      *field without editing source and recompiling.
+           45 :pref:-debug pic x(01).
+               88 :pref:-debug-on value 'Y'.
+      *Custom CA bundle (and optional client cert/key) for a
+      *self-hosted instance behind an internal CA -
+      *rv-curl-handle-init applies these to the curl handle instead
+      *of only turning on CURLOPT_USE_SSL, so certificates can be
+      *validated properly instead of disabling verification outright.
+      *Blank means "use curl's system default trust store".
+           45 :pref:-ssl-ca-filepath pic x(255).
+           45 :pref:-ssl-cert-filepath pic x(255).
+           45 :pref:-ssl-key-filepath pic x(255).
+      *Administrative user allowlist, loaded once at startup from an
+      *optional admins.txt (one user id per line - see load-admins in
+      *rv-test-main). rv-dispatch-cmd's rv-is-admin check consults
+      *this before letting an administrative command such as &S
+      *(shutdown) run, so an ordinary channel member can't trigger
+      *it just by typing the prefix. An empty table means no one
+      *passes the check - admins.txt must be populated deliberately.
+           45 :pref:-admin-count :tp-int: synchronized.
+           45 :pref:-admins pic x(26) occurs 16 times.
+      *Lifetime counters for this account's slot, for the run-summary
+      *report rv-init prints on shutdown - reconnect-total never
+      *resets the way reconnect-count above does on a clean connect,
+      *and command-total is bumped once per dispatched command
+      *(rv-dispatch-cmd/rv-dispatch-reaction) regardless of which
+      *program actually handled it.
+           45 :pref:-reconnect-total-count :tp-int: synchronized.
+           45 :pref:-command-total-count :tp-int: synchronized.
