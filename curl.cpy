@@ -0,0 +1,29 @@
+      *-----------------------------------------------------------------
+      * curl.cpy
+      * CURLoption enum values used with curl-easy-setopt. Copied with
+      * :pref: set to the caller's option-constant prefix (normally
+      * "ws-"), :tp-int: comes from cabi.cpy.
+      *-----------------------------------------------------------------
+       01 :pref:curlopt-writedata :tp-int: value 10001.
+       01 :pref:curlopt-url :tp-int: value 10002.
+       01 :pref:curlopt-post :tp-int: value 47.
+       01 :pref:curlopt-postfields :tp-int: value 10015.
+       01 :pref:curlopt-postfieldsize :tp-int: value 60.
+       01 :pref:curlopt-verbose :tp-int: value 41.
+       01 :pref:curlopt-httpheader :tp-int: value 10023.
+       01 :pref:curlopt-use-ssl :tp-int: value 119.
+       01 :pref:curlopt-writefunction :tp-int: value 20011.
+       01 :pref:curlopt-customrequest :tp-int: value 10036.
+       01 :pref:curlopt-cainfo :tp-int: value 10065.
+       01 :pref:curlopt-sslcert :tp-int: value 10025.
+       01 :pref:curlopt-sslkey :tp-int: value 10087.
+       01 :pref:curlopt-timeout :tp-int: value 13.
+       01 :pref:curlopt-timeout-ms :tp-int: value 155.
+       01 :pref:curlopt-connecttimeout :tp-int: value 78.
+       01 :pref:curlopt-connecttimeout-ms :tp-int: value 156.
+       01 :pref:curlopt-headerdata :tp-int: value 10029.
+       01 :pref:curlopt-headerfunction :tp-int: value 20079.
+       01 :pref:curlopt-mimepost :tp-int: value 10269.
+      *CURLINFO_RESPONSE_CODE, used with curl-easy-getinfo to read
+      *back the HTTP status code curl_easy_perform just got.
+       01 :pref:curlinfo-response-code :tp-int: value 2097154.
