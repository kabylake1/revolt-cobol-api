@@ -1,71 +1,1433 @@
       ******************************************************************
       * Revolt Main
       ******************************************************************
+       copy "cabi.cpy".
        identification division.
        program-id. rv-test-main.
        environment division.
        input-output section.
        file-control.
-           select fs-inputs assign to "token.txt"
+           select optional fs-inputs assign to "token.txt"
+           organization is line sequential.
+           select optional fs-server-file assign to "server.txt"
+           organization is line sequential.
+           select optional fs-routes assign to "routes.txt"
+           organization is line sequential.
+           select optional fs-templates assign to "templates.txt"
+           organization is line sequential.
+           select optional fs-accounts assign to "accounts.txt"
+           organization is line sequential.
+           select optional fs-reactions assign to "reactions.txt"
+           organization is line sequential.
+           select optional fs-tls assign to "tls.txt"
+           organization is line sequential.
+           select optional fs-reconnect assign to "reconnect.txt"
+           organization is line sequential.
+           select optional fs-admins assign to "admins.txt"
            organization is line sequential.
        data division.
        file section.
        fd  fs-inputs.
        01  fs-input pic x(80).
+       fd  fs-server-file.
+       01  fs-server-line pic x(80).
+       fd  fs-routes.
+       01  fs-route pic x(120).
+       fd  fs-templates.
+       01  fs-template pic x(220).
+       fd  fs-accounts.
+       01  fs-account pic x(180).
+       fd  fs-reactions.
+       01  fs-reaction pic x(68).
+       fd  fs-tls.
+       01  fs-tls-line pic x(765).
+       fd  fs-reconnect.
+       01  fs-reconnect-line pic x(48).
+       fd  fs-admins.
+       01  fs-admin-line pic x(26).
        working-storage section.
        copy "rcfg.cpy" replacing ==:pref:== by ==ws==.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ws-acct2==.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ws-acct3==.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ws-acct4==.
+       01  ws-account-count :tp-int: value 1.
+       01  ws-have-token picture x value 'N'.
+           88 ws-token-is-present value 'Y'.
+       01  ws-routes-eof pic x value 'N'.
+           88 ws-at-routes-eof value 'Y'.
+       01  ws-templates-eof pic x value 'N'.
+           88 ws-at-templates-eof value 'Y'.
+       01  ws-accounts-eof pic x value 'N'.
+           88 ws-at-accounts-eof value 'Y'.
+       01  ws-reactions-eof pic x value 'N'.
+           88 ws-at-reactions-eof value 'Y'.
+       01  ws-reconnect-max-retries-txt pic x(8).
+       01  ws-reconnect-base-delay-txt pic x(8).
+       01  ws-keepalive-usecs-txt pic x(8).
+       01  ws-heartbeat-interval-txt pic x(8).
+       01  ws-admins-eof pic x value 'N'.
+           88 ws-at-admins-eof value 'Y'.
+      *Element-by-element index for copying the routes/templates/
+      *reaction-routes/admins tables down to the acct2/3/4 pool below -
+      *an OCCURS table has no subscript-free whole-table MOVE, so each
+      *entry has to be copied across by hand the same way the rest of
+      *the account-pool setup copies scalar fields.
+       01  ws-copy-idx picture 9(4).
        procedure division.
            initialize ws-config.
+           initialize ws-acct2-config.
+           initialize ws-acct3-config.
+           initialize ws-acct4-config.
            move "https://api.revolt.chat" to ws-url.
-      *Read token file
+      *Read token file - token.txt must exist and hold a non-blank
+      *line, or we fail fast with a documented exit code instead of
+      *limping along unauthenticated until curl-init's calls start
+      *failing deep in the stack.
+           move 'N' to ws-have-token.
            open input sharing with all fs-inputs.
-           read fs-inputs into ws-token end-read.
+           read fs-inputs into ws-token
+               at end continue
+               not at end
+                   if ws-token(1:1) is not equal to space
+                       move 'Y' to ws-have-token
+                   end-if
+           end-read.
            close fs-inputs.
+           if not ws-token-is-present
+               call static "rv-log" using by value "ERROR"
+                   by value "[MAIN] token.txt is missing or empty -"
+                       & " refusing to start unauthenticated"
+                   end-call
+               move 2 to return-code
+               stop run
+           end-if.
+      *Read server.txt (optional) - a missing or blank file just
+      *leaves the public api.revolt.chat default set above.
+           open input sharing with all fs-server-file.
+           read fs-server-file into fs-server-line
+               at end continue
+               not at end
+                   if fs-server-line(1:1) is not equal to space
+                       move fs-server-line to ws-url
+                   end-if
+           end-read.
+           close fs-server-file.
            set ws-onrun-pgm to entry "rv-onrun".
+           perform load-routes.
+           perform load-templates.
+           perform load-accounts.
+           perform load-reactions.
+           perform load-tls-config.
+           perform load-reconnect.
+           perform load-admins.
+      *Routes/templates/reactions/timeouts/TLS/reconnect settings are
+      *shared across every account in the pool - only the credentials
+      *(and optionally the server url) differ per account, set by
+      *load-accounts above.
+           move ws-reconnect-max-retries
+               to ws-acct2-reconnect-max-retries.
+           move ws-reconnect-base-delay-secs
+               to ws-acct2-reconnect-base-delay-secs.
+           move ws-keepalive-usecs to ws-acct2-keepalive-usecs.
+           move ws-heartbeat-interval-secs
+               to ws-acct2-heartbeat-interval-secs.
+           move ws-admin-count to ws-acct2-admin-count.
+           perform varying ws-copy-idx from 1 by 1
+               until ws-copy-idx is greater than 16
+               move ws-admins(ws-copy-idx)
+                   to ws-acct2-admins(ws-copy-idx)
+           end-perform.
+           move ws-reconnect-max-retries
+               to ws-acct3-reconnect-max-retries.
+           move ws-reconnect-base-delay-secs
+               to ws-acct3-reconnect-base-delay-secs.
+           move ws-keepalive-usecs to ws-acct3-keepalive-usecs.
+           move ws-heartbeat-interval-secs
+               to ws-acct3-heartbeat-interval-secs.
+           move ws-admin-count to ws-acct3-admin-count.
+           perform varying ws-copy-idx from 1 by 1
+               until ws-copy-idx is greater than 16
+               move ws-admins(ws-copy-idx)
+                   to ws-acct3-admins(ws-copy-idx)
+           end-perform.
+           move ws-reconnect-max-retries
+               to ws-acct4-reconnect-max-retries.
+           move ws-reconnect-base-delay-secs
+               to ws-acct4-reconnect-base-delay-secs.
+           move ws-keepalive-usecs to ws-acct4-keepalive-usecs.
+           move ws-heartbeat-interval-secs
+               to ws-acct4-heartbeat-interval-secs.
+           move ws-admin-count to ws-acct4-admin-count.
+           perform varying ws-copy-idx from 1 by 1
+               until ws-copy-idx is greater than 16
+               move ws-admins(ws-copy-idx)
+                   to ws-acct4-admins(ws-copy-idx)
+           end-perform.
+           move ws-ssl-ca-filepath to ws-acct2-ssl-ca-filepath.
+           move ws-ssl-cert-filepath to ws-acct2-ssl-cert-filepath.
+           move ws-ssl-key-filepath to ws-acct2-ssl-key-filepath.
+           move ws-ssl-ca-filepath to ws-acct3-ssl-ca-filepath.
+           move ws-ssl-cert-filepath to ws-acct3-ssl-cert-filepath.
+           move ws-ssl-key-filepath to ws-acct3-ssl-key-filepath.
+           move ws-ssl-ca-filepath to ws-acct4-ssl-ca-filepath.
+           move ws-ssl-cert-filepath to ws-acct4-ssl-cert-filepath.
+           move ws-ssl-key-filepath to ws-acct4-ssl-key-filepath.
+           move ws-route-count to ws-acct2-route-count.
+           perform varying ws-copy-idx from 1 by 1
+               until ws-copy-idx is greater than 32
+               move ws-routes(ws-copy-idx)
+                   to ws-acct2-routes(ws-copy-idx)
+           end-perform.
+           move ws-template-count to ws-acct2-template-count.
+           perform varying ws-copy-idx from 1 by 1
+               until ws-copy-idx is greater than 16
+               move ws-templates(ws-copy-idx)
+                   to ws-acct2-templates(ws-copy-idx)
+           end-perform.
+           move ws-reaction-count to ws-acct2-reaction-count.
+           perform varying ws-copy-idx from 1 by 1
+               until ws-copy-idx is greater than 16
+               move ws-reaction-routes(ws-copy-idx)
+                   to ws-acct2-reaction-routes(ws-copy-idx)
+           end-perform.
+           move ws-request-timeout-secs
+               to ws-acct2-request-timeout-secs.
+           move ws-connect-timeout-secs
+               to ws-acct2-connect-timeout-secs.
+           set ws-acct2-onrun-pgm to entry "rv-onrun".
+           move ws-route-count to ws-acct3-route-count.
+           perform varying ws-copy-idx from 1 by 1
+               until ws-copy-idx is greater than 32
+               move ws-routes(ws-copy-idx)
+                   to ws-acct3-routes(ws-copy-idx)
+           end-perform.
+           move ws-template-count to ws-acct3-template-count.
+           perform varying ws-copy-idx from 1 by 1
+               until ws-copy-idx is greater than 16
+               move ws-templates(ws-copy-idx)
+                   to ws-acct3-templates(ws-copy-idx)
+           end-perform.
+           move ws-reaction-count to ws-acct3-reaction-count.
+           perform varying ws-copy-idx from 1 by 1
+               until ws-copy-idx is greater than 16
+               move ws-reaction-routes(ws-copy-idx)
+                   to ws-acct3-reaction-routes(ws-copy-idx)
+           end-perform.
+           move ws-request-timeout-secs
+               to ws-acct3-request-timeout-secs.
+           move ws-connect-timeout-secs
+               to ws-acct3-connect-timeout-secs.
+           set ws-acct3-onrun-pgm to entry "rv-onrun".
+           move ws-route-count to ws-acct4-route-count.
+           perform varying ws-copy-idx from 1 by 1
+               until ws-copy-idx is greater than 32
+               move ws-routes(ws-copy-idx)
+                   to ws-acct4-routes(ws-copy-idx)
+           end-perform.
+           move ws-template-count to ws-acct4-template-count.
+           perform varying ws-copy-idx from 1 by 1
+               until ws-copy-idx is greater than 16
+               move ws-templates(ws-copy-idx)
+                   to ws-acct4-templates(ws-copy-idx)
+           end-perform.
+           move ws-reaction-count to ws-acct4-reaction-count.
+           perform varying ws-copy-idx from 1 by 1
+               until ws-copy-idx is greater than 16
+               move ws-reaction-routes(ws-copy-idx)
+                   to ws-acct4-reaction-routes(ws-copy-idx)
+           end-perform.
+           move ws-request-timeout-secs
+               to ws-acct4-request-timeout-secs.
+           move ws-connect-timeout-secs
+               to ws-acct4-connect-timeout-secs.
+           set ws-acct4-onrun-pgm to entry "rv-onrun".
       *
-           call "rv-init" using by content ws-config end-call.
+           call "rv-init" using
+               by content ws-config
+               by content ws-acct2-config
+               by content ws-acct3-config
+               by content ws-acct4-config
+               by value ws-account-count
+               end-call.
            goback.
+      *-----------------------------------------------------------------
+      *Load the channel/command routing table. routes.txt is optional -
+      *a missing file just leaves rv-dispatch-cmd's built-in &P/idk
+      *fallback in place. Each non-comment, non-blank line is
+      *"channel,prefix,program,template" - e.g.
+      *    01H8X9K2M3N4P5Q6R7S8T9V0W1,&P,rv-cmd-pong,
+      *The template field is optional and only used when program is
+      *left blank - it names a templates.txt key for rv-cmd-canned to
+      *echo back, so a plain canned-response command can be added by
+      *editing routes.txt and templates.txt alone, e.g.
+      *    01H8X9K2M3N4P5Q6R7S8T9V0W1,&HELLO,,GREETING
+      *A leading "*" marks a comment line, same as in the source.
+       load-routes.
+           move zero to ws-route-count.
+           move 'N' to ws-routes-eof.
+           open input sharing with all fs-routes.
+           perform until ws-at-routes-eof
+               read fs-routes
+                   at end move 'Y' to ws-routes-eof
+                   not at end perform read-route-line
+               end-read
+           end-perform.
+           close fs-routes.
+      *
+       load-routes-exit.
+           exit.
+      *-----------------------------------------------------------------
+      *Called once per non-eof line read by load-routes, above.
+       read-route-line.
+           if fs-route(1:1) is not equal to space
+               and fs-route(1:1) is not equal to '*'
+               and ws-route-count is less than 32
+               add 1 to ws-route-count
+               unstring fs-route delimited by ","
+                   into ws-route-channel(ws-route-count)
+                        ws-route-prefix(ws-route-count)
+                        ws-route-program(ws-route-count)
+                        ws-route-template(ws-route-count)
+               end-unstring
+           end-if.
+      *-----------------------------------------------------------------
+      *Load the reaction-triggered command table. reactions.txt is
+      *optional - a missing file just leaves rv-dispatch-reaction's
+      *built-in checkmark/rv-cmd-ack fallback in place. Each
+      *non-comment, non-blank line is "channel,emoji,program" - e.g.
+      *    01H8X9K2M3N4P5Q6R7S8T9V0W1,white_check_mark,rv-cmd-ack
+      *A leading "*" marks a comment line, same as in the source.
+       load-reactions.
+           move zero to ws-reaction-count.
+           move 'N' to ws-reactions-eof.
+           open input sharing with all fs-reactions.
+           perform until ws-at-reactions-eof
+               read fs-reactions
+                   at end move 'Y' to ws-reactions-eof
+                   not at end perform read-reaction-line
+               end-read
+           end-perform.
+           close fs-reactions.
+      *
+       load-reactions-exit.
+           exit.
+      *-----------------------------------------------------------------
+      *Called once per non-eof line read by load-reactions, above.
+       read-reaction-line.
+           if fs-reaction(1:1) is not equal to space
+               and fs-reaction(1:1) is not equal to '*'
+               and ws-reaction-count is less than 16
+               add 1 to ws-reaction-count
+               unstring fs-reaction delimited by ","
+                   into ws-reaction-channel(ws-reaction-count)
+                        ws-reaction-emoji(ws-reaction-count)
+                        ws-reaction-program(ws-reaction-count)
+               end-unstring
+           end-if.
+      *-----------------------------------------------------------------
+      *Load the custom CA bundle (and optional client cert/key) for a
+      *self-hosted instance behind an internal CA. tls.txt is
+      *optional - a missing file leaves curl validating against the
+      *system default trust store, same as today. The one
+      *significant line is "ca_path,cert_path,key_path" - either of
+      *the last two may be left blank, e.g.
+      *    /etc/revolt-bot/internal-ca.pem,,
+      *A leading "*" marks a comment line, same as in the source.
+       load-tls-config.
+           open input sharing with all fs-tls.
+           read fs-tls into fs-tls-line
+               at end continue
+               not at end
+                   if fs-tls-line(1:1) is not equal to space
+                       and fs-tls-line(1:1) is not equal to '*'
+                       unstring fs-tls-line delimited by ","
+                           into ws-ssl-ca-filepath
+                                ws-ssl-cert-filepath
+                                ws-ssl-key-filepath
+                       end-unstring
+                   end-if
+           end-read.
+           close fs-tls.
+      *-----------------------------------------------------------------
+      *Load the reconnect/keepalive/heartbeat schedule. reconnect.txt
+      *is optional - a missing file leaves schedule-reconnect's and
+      *ws-callback's/ws-heartbeat-callback's own zero-means-default
+      *fallbacks in place. The one significant line is "max_retries,
+      *base_delay_secs,keepalive_usecs,heartbeat_interval_secs" - any
+      *field left blank keeps its default, e.g.
+      *    8,1,5000000,30
+      *A leading "*" marks a comment line, same as in the source.
+       load-reconnect.
+           open input sharing with all fs-reconnect.
+           read fs-reconnect into fs-reconnect-line
+               at end continue
+               not at end
+                   if fs-reconnect-line(1:1) is not equal to space
+                       and fs-reconnect-line(1:1) is not equal to '*'
+                       unstring fs-reconnect-line delimited by ","
+                           into ws-reconnect-max-retries-txt
+                                ws-reconnect-base-delay-txt
+                                ws-keepalive-usecs-txt
+                                ws-heartbeat-interval-txt
+                       end-unstring
+                       if ws-reconnect-max-retries-txt is not equal to
+                           spaces
+                           move ws-reconnect-max-retries-txt
+                               to ws-reconnect-max-retries
+                       end-if
+                       if ws-reconnect-base-delay-txt is not equal to
+                           spaces
+                           move ws-reconnect-base-delay-txt
+                               to ws-reconnect-base-delay-secs
+                       end-if
+                       if ws-keepalive-usecs-txt is not equal to
+                           spaces
+                           move ws-keepalive-usecs-txt
+                               to ws-keepalive-usecs
+                       end-if
+                       if ws-heartbeat-interval-txt is not equal to
+                           spaces
+                           move ws-heartbeat-interval-txt
+                               to ws-heartbeat-interval-secs
+                       end-if
+                   end-if
+           end-read.
+           close fs-reconnect.
+      *-----------------------------------------------------------------
+      *Load the administrative user allowlist. admins.txt is optional,
+      *one Revolt user id per line - but a missing or empty file
+      *means rv-is-admin never passes, so administrative commands
+      *stay locked out rather than failing open. A leading "*" marks
+      *a comment line, same as in the source.
+       load-admins.
+           move zero to ws-admin-count.
+           move 'N' to ws-admins-eof.
+           open input sharing with all fs-admins.
+           perform until ws-at-admins-eof
+               read fs-admins
+                   at end move 'Y' to ws-admins-eof
+                   not at end perform read-admin-line
+               end-read
+           end-perform.
+           close fs-admins.
+      *
+       load-admins-exit.
+           exit.
+      *-----------------------------------------------------------------
+      *Called once per non-eof line read by load-admins, above.
+       read-admin-line.
+           if fs-admin-line(1:1) is not equal to space
+               and fs-admin-line(1:1) is not equal to '*'
+               and ws-admin-count is less than 16
+               add 1 to ws-admin-count
+               move fs-admin-line to ws-admins(ws-admin-count)
+           end-if.
+      *-----------------------------------------------------------------
+      *Load editable response wording. templates.txt is optional - a
+      *missing file leaves every command's compiled-in default text
+      *in place. Each non-comment, non-blank line is "KEY=text" - e.g.
+      *    PONG=Pong from COBOL!
+      *A leading "*" marks a comment line, same as in the source.
+       load-templates.
+           move zero to ws-template-count.
+           move 'N' to ws-templates-eof.
+           open input sharing with all fs-templates.
+           perform until ws-at-templates-eof
+               read fs-templates
+                   at end move 'Y' to ws-templates-eof
+                   not at end perform read-template-line
+               end-read
+           end-perform.
+           close fs-templates.
+      *
+       load-templates-exit.
+           exit.
+      *-----------------------------------------------------------------
+      *Called once per non-eof line read by load-templates, above.
+       read-template-line.
+           if fs-template(1:1) is not equal to space
+               and fs-template(1:1) is not equal to '*'
+               and ws-template-count is less than 16
+               add 1 to ws-template-count
+               unstring fs-template delimited by "="
+                   into ws-template-key(ws-template-count)
+                        ws-template-text(ws-template-count)
+               end-unstring
+           end-if.
+      *-----------------------------------------------------------------
+      *Load additional bot identities (beyond the primary token.txt/
+      *server.txt pair) from the optional accounts.txt file, one
+      *"token,server" line per extra identity - e.g. a separate
+      *prod-alerts bot and dev-testing bot sharing the same routes
+      *and templates but posting as different Revolt users, or
+      *several different Revolt servers entirely (different teams
+      *each get their own line with their own server url) serviced
+      *from this one process instead of a separate process per
+      *server. A missing or empty accounts.txt just leaves the
+      *single primary identity running, exactly as before this file
+      *existed. The server field is optional; when left off, the
+      *extra identity uses the same server url as the primary
+      *account. The shared routes/reactions tables are still safe to
+      *reuse across servers even though they're keyed by channel id
+      *rather than by server, since each account's websocket only
+      *ever sees traffic from its own server's channels in the first
+      *place. Capped at three extra identities (four total) to keep
+      *the pool a fixed size. A leading "*" marks a comment line,
+      *same as above.
+       load-accounts.
+           move 1 to ws-account-count.
+           move 'N' to ws-accounts-eof.
+           open input sharing with all fs-accounts.
+           perform until ws-at-accounts-eof
+               read fs-accounts
+                   at end move 'Y' to ws-accounts-eof
+                   not at end perform read-account-line
+               end-read
+           end-perform.
+           close fs-accounts.
+      *
+       load-accounts-exit.
+           exit.
+      *-----------------------------------------------------------------
+      *Called once per non-eof line read by load-accounts, above.
+       read-account-line.
+           if fs-account(1:1) is not equal to space
+               and fs-account(1:1) is not equal to '*'
+               and ws-account-count is less than 4
+               add 1 to ws-account-count
+               evaluate ws-account-count
+                   when 2 perform load-one-account-2
+                   when 3 perform load-one-account-3
+                   when 4 perform load-one-account-4
+               end-evaluate
+           end-if.
+      *-----------------------------------------------------------------
+       load-one-account-2.
+           move ws-url to ws-acct2-url.
+           unstring fs-account delimited by ","
+               into ws-acct2-token ws-acct2-url
+           end-unstring.
+       load-one-account-3.
+           move ws-url to ws-acct3-url.
+           unstring fs-account delimited by ","
+               into ws-acct3-token ws-acct3-url
+           end-unstring.
+       load-one-account-4.
+           move ws-url to ws-acct4-url.
+           unstring fs-account delimited by ","
+               into ws-acct4-token ws-acct4-url
+           end-unstring.
        end program rv-test-main.
       ******************************************************************
        identification division.
        program-id. rv-onrun.
+      *Per-tick extension hook, called once per account every pass of
+      *rv-init's main loop (see tick-account-1 etc. in api.cbl). Real
+      *message delivery runs through the WebSocket push path
+      *(ws-callback's client-receive) and the startup/reconnect catch-
+      *up pager (rv-catchup-msgs), so this hook no longer polls a
+      *channel itself - it used to query a hardcoded placeholder
+      *channel id and block for 4 seconds on every call, which was
+      *merely slow with one account and became a serious per-pass
+      *stall once a single process started carrying up to 4 accounts.
+      *Left in place, and still required to be set (see rv-init's
+      *startup check), as the seam a caller can point at its own
+      *program via ls-onrun-pgm for per-tick work that isn't already
+      *covered by the push/catch-up paths.
        data division.
-       working-storage section.
-       copy "rmsg.cpy" replacing ==:pref:== by ==ws==.
-       01  ws-help-msg pic x(160) value "What?! Please use one of the "
-           & "following""commands: "
-           & "&P - Perform a ping! " 
-           & "This bot is a COBOL demostration :-) ".
        linkage section.
        copy "rcfg.cpy" replacing ==:pref:== by ==ls==.
        procedure division using by value ls-config.
-           display "Running!" end-display.   
-      *    call static "rv-query-node" using
-      *        by content ls-config end-call.
+           continue.
+           goback.
+       end program rv-onrun.
+      ******************************************************************
+      *Command dispatch, shared by rv-onrun's poll cycle and the
+      *WebSocket push path in ws-callback's client-receive, so a
+      *command fires the same way no matter which path noticed it.
+      *Consults ls-config's routing table (loaded from routes.txt by
+      *rv-test-main's load-routes) to decide which program handles a
+      *given channel/prefix pair; falls back to the built-in &P/idk
+      *pair below when no route matches, so a bot with no routes.txt
+      *still behaves the way it always did.
+       identification division.
+       program-id. rv-dispatch-cmd.
+       data division.
+       working-storage section.
+       01  ws-matched-program pic x(30).
+       01  ws-matched-prefix pic x(8).
+       01  ws-matched-template pic x(16).
+       01  ws-route-idx picture 9(4).
+       01  ws-prefix-len picture 9(4).
+       01  ws-route-prefix-wk picture x(8).
+       01  ws-effective-content pic x(2000).
+       01  ws-mention-marker pic x(29).
+       01  ws-mark-pos picture 9(8).
+       01  ws-rest-start picture 9(8).
+       01  ws-mention-rest pic x(2000).
+       01  ws-cmd-word-len picture 9(8).
+       01  ws-is-admin pic x value 'N'.
+           88 ws-author-is-admin value 'Y'.
+       01  ws-admin-idx picture 9(4).
+       01  ws-channel-allowed pic x value 'N'.
+           88 ws-channel-is-allowed value 'Y'.
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-target picture x(26).
+       copy "rmsg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       procedure division using by reference ls-config
+           by value ls-target
+           by reference ls-msg.
+           move ls-content to ws-effective-content.
+           perform detect-mention.
+           perform route-lookup.
+           perform check-admin.
+           perform check-channel-allowed.
+           if ws-matched-program(1:1) is not equal to space
+      *A routes.txt line can point straight at an administrative
+      *handler by name - check-admin above only ever guarded the
+      *hardcoded &S/&D branches further down, so a route naming
+      *rv-cmd-shutdown/rv-cmd-digest used to run for anyone who could
+      *trigger the route's prefix, admin or not.
+               if (ws-matched-program is equal to "rv-cmd-shutdown"
+                   or ws-matched-program is equal to "rv-cmd-digest")
+                   and not ws-author-is-admin
+                   call static "rv-audit-log" using
+                       by value "DEN"
+                       by value ls-target
+                       by value ws-matched-prefix
+                       by value ws-matched-program
+                       by value ls-content(1:200) end-call
+                   call static "rv-cmd-denied" using
+                       by reference ls-config
+                       by value ls-target
+                       by reference ls-msg end-call
+               else
+                   call static "rv-audit-log" using
+                       by value "IN "
+                       by value ls-target
+                       by value ws-matched-prefix
+                       by value ws-matched-program
+                       by value ls-content(1:200) end-call
+                   add 1 to ls-command-total-count
+                   call ws-matched-program using
+                       by reference ls-config
+                       by value ls-target
+                       by reference ls-msg end-call
+               end-if
+           else
+               if ws-matched-template(1:1) is not equal to space
+                   call static "rv-audit-log" using
+                       by value "IN "
+                       by value ls-target
+                       by value ws-matched-prefix
+                       by value "rv-cmd-canned"
+                       by value ls-content(1:200) end-call
+                   add 1 to ls-command-total-count
+                   call static "rv-cmd-canned" using
+                       by reference ls-config
+                       by value ls-target
+                       by reference ls-msg
+                       by value ws-matched-template end-call
+               else
+                   if ws-channel-is-allowed
+                       and ws-effective-content(1:1) is equal to '&'
+                       then
+                   evaluate ws-effective-content(2:1)
+                       when 'P'
+                           call static "rv-audit-log" using
+                               by value "IN "
+                               by value ls-target
+                               by value "&P      "
+                               by value "rv-cmd-pong"
+                               by value ls-content(1:200) end-call
+                           add 1 to ls-command-total-count
+                           call static "rv-cmd-pong" using
+                               by reference ls-config
+                               by value ls-target
+                               by reference ls-msg end-call
+                       when 'S'
+                           if ws-author-is-admin
+                               call static "rv-audit-log" using
+                                   by value "IN "
+                                   by value ls-target
+                                   by value "&S      "
+                                   by value "rv-cmd-shutdown"
+                                   by value ls-content(1:200) end-call
+                               add 1 to ls-command-total-count
+                               call static "rv-cmd-shutdown" using
+                                   by reference ls-config
+                                   by value ls-target
+                                   by reference ls-msg end-call
+                           else
+                               call static "rv-audit-log" using
+                                   by value "DEN"
+                                   by value ls-target
+                                   by value "&S      "
+                                   by value "rv-cmd-shutdown"
+                                   by value ls-content(1:200) end-call
+                               call static "rv-cmd-denied" using
+                                   by reference ls-config
+                                   by value ls-target
+                                   by reference ls-msg end-call
+                           end-if
+                       when 'V'
+                           call static "rv-audit-log" using
+                               by value "IN "
+                               by value ls-target
+                               by value "&V      "
+                               by value "rv-cmd-voice"
+                               by value ls-content(1:200) end-call
+                           add 1 to ls-command-total-count
+                           call static "rv-cmd-voice" using
+                               by reference ls-config
+                               by value ls-target
+                               by reference ls-msg end-call
+                       when 'D'
+                           if ws-author-is-admin
+                               call static "rv-audit-log" using
+                                   by value "IN "
+                                   by value ls-target
+                                   by value "&D      "
+                                   by value "rv-cmd-digest"
+                                   by value ls-content(1:200) end-call
+                               add 1 to ls-command-total-count
+                               call static "rv-cmd-digest" using
+                                   by reference ls-config
+                                   by value ls-target
+                                   by reference ls-msg end-call
+                           else
+                               call static "rv-audit-log" using
+                                   by value "DEN"
+                                   by value ls-target
+                                   by value "&D      "
+                                   by value "rv-cmd-digest"
+                                   by value ls-content(1:200) end-call
+                               call static "rv-cmd-denied" using
+                                   by reference ls-config
+                                   by value ls-target
+                                   by reference ls-msg end-call
+                           end-if
+                       when other
+                           call static "rv-audit-log" using
+                               by value "IN "
+                               by value ls-target
+                               by value spaces
+                               by value "rv-cmd-idk"
+                               by value ls-content(1:200) end-call
+                           call static "rv-cmd-idk" using
+                               by reference ls-config
+                               by value ls-target
+                               by reference ls-msg end-call
+                   end-evaluate
+               end-if
+           end-if
+           end-if.
+           goback.
+      *-----------------------------------------------------------------
+      *A bare "&x" prefix still works, but most people just type
+      *"@bot ping" - if ls-bot-id is known and mentioned anywhere in
+      *the message, treat whatever follows the mention the same way
+      *as an explicit "&" command instead of falling through to idk.
+       detect-mention.
+           if ls-bot-id(1:1) is equal to space
+               exit paragraph
+           end-if.
+           initialize ws-mention-marker.
+           string
+               "<@" delimited by size
+               ls-bot-id delimited by size
+               ">" delimited by size
+               into ws-mention-marker
+           end-string.
+           initialize ws-mark-pos.
+           inspect ls-content tallying ws-mark-pos
+               for characters before initial ws-mention-marker.
+           if ws-mark-pos is less than length of ls-content
+               compute ws-rest-start =
+                   ws-mark-pos + 1 + length of ws-mention-marker
+               move spaces to ws-mention-rest
+               if ws-rest-start is less than length of ls-content
+                   move function trim(ls-content(ws-rest-start:))
+                       to ws-mention-rest
+               end-if
+               if ws-mention-rest(1:1) is not equal to space
+                   move spaces to ws-effective-content
+      *Only the command word itself gets upper-cased, the same way a
+      *typed "&word" arrives already upper or lower depending on what
+      *the user typed for the word evaluate below - any arguments
+      *after it are copied as-is so a route/template match that is
+      *case-sensitive on its arguments still works when the command
+      *was triggered by a mention instead of the "&" prefix.
+                   move zero to ws-cmd-word-len
+                   inspect ws-mention-rest tallying ws-cmd-word-len
+                       for characters before initial space
+                   if ws-cmd-word-len is less than
+                       length of function trim(ws-mention-rest)
+                       string "&" delimited by size
+                           function upper-case
+                               (ws-mention-rest(1:ws-cmd-word-len))
+                               delimited by size
+                           ws-mention-rest(ws-cmd-word-len + 1:)
+                               delimited by size
+                           into ws-effective-content
+                       end-string
+                   else
+                       string "&" delimited by size
+                           function upper-case(
+                               function trim(ws-mention-rest))
+                               delimited by size
+                           into ws-effective-content
+                       end-string
+                   end-if
+               end-if
+           end-if.
+      *-----------------------------------------------------------------
+      *Find the first route whose channel matches ls-target and whose
+      *prefix is a literal leading match for the effective content
+      *(either the raw message, or the mention-stripped command text
+      *detect-mention built above); leaves ws-matched-program blank
+      *when nothing in the table applies.
+       route-lookup.
+           move spaces to ws-matched-program.
+           move spaces to ws-matched-prefix.
+           move spaces to ws-matched-template.
+           perform varying ws-route-idx from 1 by 1
+               until ws-route-idx is greater than ls-route-count
+               if ls-route-channel(ws-route-idx) is equal to ls-target
+                   move ls-route-prefix(ws-route-idx)
+                       to ws-route-prefix-wk
+                   move zero to ws-prefix-len
+                   inspect ws-route-prefix-wk tallying
+                       ws-prefix-len for characters before space
+                   if ws-prefix-len is greater than zero
+                       and ws-effective-content(1:ws-prefix-len)
+                           is equal to
+                           ws-route-prefix-wk(1:ws-prefix-len)
+                       move ls-route-program(ws-route-idx)
+                           to ws-matched-program
+                       move ls-route-prefix(ws-route-idx)
+                           to ws-matched-prefix
+                       move ls-route-template(ws-route-idx)
+                           to ws-matched-template
+                       exit perform
+                   end-if
+               end-if
+           end-perform.
+      *-----------------------------------------------------------------
+      *Check the inbound message's author against ls-admins, so
+      *administrative commands (shutdown, digest) can refuse to run
+      *for anyone not on the allowlist instead of trusting whoever
+      *happens to type the prefix first.
+       check-admin.
+           move 'N' to ws-is-admin.
+           perform varying ws-admin-idx from 1 by 1
+               until ws-admin-idx is greater than ls-admin-count
+               if ls-admins(ws-admin-idx) is equal to ls-author-id
+                   move 'Y' to ws-is-admin
+                   exit perform
+               end-if
+           end-perform.
+      *-----------------------------------------------------------------
+      *The hardcoded &P/&S/&V/&D fallback below has no routes.txt line
+      *of its own to check a channel against the way route-lookup
+      *does, so without this it would fire in any channel the bot can
+      *see - same routes table, same "which channels it listens on"
+      *rule rcfg.cpy documents for route-lookup above, just matched on
+      *channel alone instead of channel-and-prefix.
+       check-channel-allowed.
+           move 'N' to ws-channel-allowed.
+           perform varying ws-route-idx from 1 by 1
+               until ws-route-idx is greater than ls-route-count
+               if ls-route-channel(ws-route-idx) is equal to ls-target
+                   move 'Y' to ws-channel-allowed
+                   exit perform
+               end-if
+           end-perform.
+       end program rv-dispatch-cmd.
+      ******************************************************************
+      *Reaction-side counterpart to rv-dispatch-cmd, above - walks
+      *ls-reaction-routes looking for an entry whose channel and
+      *emoji both match, the same way route-lookup walks ls-routes by
+      *channel and prefix. Falls back to the built-in checkmark
+      *acknowledgement when nothing in the table applies, the same
+      *way rv-dispatch-cmd falls back to &P/idk.
+       identification division.
+       program-id. rv-dispatch-reaction.
+       data division.
+       working-storage section.
+       01  ws-matched-program pic x(30).
+       01  ws-reaction-idx picture 9(4).
+       01  ws-ack-emoji pic x(32) value "white_check_mark".
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-target picture x(26).
+       01  ls-target-msg-id picture x(26).
+       01  ls-user-id picture x(26).
+       01  ls-emoji picture x(32).
+       procedure division using by reference ls-config
+           by value ls-target
+           by value ls-target-msg-id
+           by value ls-user-id
+           by value ls-emoji.
+           perform reaction-lookup.
+           if ws-matched-program(1:1) is not equal to space
+               call static "rv-audit-log" using
+                   by value "IN "
+                   by value ls-target
+                   by value ls-emoji(1:8)
+                   by value ws-matched-program
+                   by value ls-target-msg-id end-call
+               add 1 to ls-command-total-count
+               call ws-matched-program using by reference ls-config
+                   by value ls-target
+                   by value ls-target-msg-id
+                   by value ls-user-id
+                   by value ls-emoji end-call
+           else
+               if ls-emoji is equal to ws-ack-emoji
+                   call static "rv-audit-log" using
+                       by value "IN "
+                       by value ls-target
+                       by value ls-emoji(1:8)
+                       by value "rv-cmd-ack"
+                       by value ls-target-msg-id end-call
+                   call static "rv-cmd-ack" using
+                       by reference ls-config
+                       by value ls-target
+                       by value ls-target-msg-id
+                       by value ls-user-id
+                       by value ls-emoji end-call
+               end-if
+           end-if.
+           goback.
+      *-----------------------------------------------------------------
+       reaction-lookup.
+           move spaces to ws-matched-program.
+           perform varying ws-reaction-idx from 1 by 1
+               until ws-reaction-idx is greater than ls-reaction-count
+               if ls-reaction-channel(ws-reaction-idx) is equal
+                   to ls-target
+                   and ls-reaction-emoji(ws-reaction-idx) is equal
+                       to ls-emoji
+                   move ls-reaction-program(ws-reaction-idx)
+                       to ws-matched-program
+                   exit perform
+               end-if
+           end-perform.
+       end program rv-dispatch-reaction.
+      ******************************************************************
+      *Default command handlers - also the programs routes.txt refers
+      *to when it wants the stock ping/help behavior on a channel.
+       identification division.
+       program-id. rv-cmd-pong.
+       data division.
+       working-storage section.
+       copy "rmsg.cpy" replacing ==:pref:== by ==ws==
+                       ==:levl:== by ==01==.
+       01  ws-reply-text pic x(200) value "Pong from COBOL!".
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-target picture x(26).
+       copy "rmsg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       procedure division using by reference ls-config
+           by value ls-target
+           by reference ls-msg.
            initialize ws-msg.
-           call static "rv-query-last-msg" using by content ls-config
-               by value "PutChannelIdHere"
-               by reference ws-msg end-call.
-           display "Content-Is: " ws-content(1:80) end-display.
-           if ws-content(1:1) is equal to '&' then
-               evaluate ws-content(2:1)
-                   when 'P' perform cmd-pong
-                   when other perform cmd-idk
-               end-evaluate
+           call static "rv-template-lookup" using by reference ls-config
+               by value "PONG"
+               by reference ws-reply-text end-call.
+           move ws-reply-text to ws-content in ws-msg.
+           call static "rv-send-msg" using by reference ls-config
+               by value ls-target
+               by content ws-msg end-call.
+           goback.
+       end program rv-cmd-pong.
+      ******************************************************************
+      *Ask rv-init's main loop to stop cleanly - drops a non-blank
+      *line into shutdown.request, which check-shutdown-request
+      *(api.cbl, rv-init) notices on its next pass through the loop
+      *and honors by running the normal cleanup paragraphs instead of
+      *needing the OS process killed. Remove shutdown.request before
+      *the next restart, or the bot will stop again immediately.
+       identification division.
+       program-id. rv-cmd-shutdown.
+       environment division.
+       input-output section.
+       file-control.
+           select fs-shutdown assign to "shutdown.request"
+           organization is line sequential.
+       data division.
+       file section.
+       fd  fs-shutdown.
+       01  fs-shutdown-line pic x(80).
+       working-storage section.
+       copy "rmsg.cpy" replacing ==:pref:== by ==ws==
+                       ==:levl:== by ==01==.
+       01  ws-line pic x(80) value "Shutdown requested.".
+       01  ws-reply-text pic x(200)
+           value "Shutting down, bye!".
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-target picture x(26).
+       copy "rmsg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       procedure division using by reference ls-config
+           by value ls-target
+           by reference ls-msg.
+           open output fs-shutdown.
+           write fs-shutdown-line from ws-line end-write.
+           close fs-shutdown.
+           initialize ws-msg.
+           call static "rv-template-lookup" using by reference ls-config
+               by value "SHUTDOWN"
+               by reference ws-reply-text end-call.
+           move ws-reply-text to ws-content in ws-msg.
+           call static "rv-send-msg" using by reference ls-config
+               by value ls-target
+               by content ws-msg end-call.
+           goback.
+       end program rv-cmd-shutdown.
+      ******************************************************************
+      *Chat-triggered channel activity digest - lets an operator (or
+      *a scheduled message posted by cron) ask for a fresh
+      *digest.csv for the channel the command was sent in, and
+      *echoes the headline counts back immediately instead of making
+      *them go read the file.
+       identification division.
+       program-id. rv-cmd-digest.
+       data division.
+       working-storage section.
+       copy "rmsg.cpy" replacing ==:pref:== by ==ws==
+                       ==:levl:== by ==01==.
+       01  ws-after-id picture x(26) value spaces.
+       01  ws-msg-count picture 9(8).
+       01  ws-poster-count picture 9(4).
+       01  ws-msg-count-disp picture zzzzzzz9.
+       01  ws-poster-count-disp picture zzz9.
+       01  ws-reply-text pic x(200).
+       01  ws-digest-filepath pic x(255) value "digest.csv".
+       01  ws-attachment-id pic x(80).
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-target picture x(26).
+       copy "rmsg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       procedure division using by reference ls-config
+           by value ls-target
+           by reference ls-msg.
+           call static "rv-channel-digest" using
+               by reference ls-config
+               by value ls-target
+               by value ws-after-id
+               by reference ws-msg-count
+               by reference ws-poster-count end-call.
+           move ws-msg-count to ws-msg-count-disp.
+           move ws-poster-count to ws-poster-count-disp.
+           move spaces to ws-reply-text.
+           string
+               "Digest written to digest.csv - "
+                   delimited by size
+               function trim(ws-msg-count-disp) delimited by size
+               " message(s) from " delimited by size
+               function trim(ws-poster-count-disp) delimited by size
+               " poster(s)." delimited by size
+               into ws-reply-text
+           end-string.
+           initialize ws-msg.
+      *Hand the freshly written digest.csv straight back as an
+      *attachment, instead of only telling the channel the filename -
+      *rv-upload-attachment posts it to Autumn and hands back the id
+      *rv-send-msg's JSON splice needs; a failed upload (no Autumn on
+      *this instance, say) leaves ls-attachment-id blank, so the
+      *reply still goes out as plain text.
+           initialize ws-attachment-id.
+           call static "rv-upload-attachment" using
+               by reference ls-config
+               by value ws-digest-filepath
+               by reference ws-attachment-id end-call.
+           if ws-attachment-id(1:1) is not equal to space
+               move ws-attachment-id to ws-attachments(1)
            end-if.
-           call "C$SLEEP" using by content "4" end-call.
-      *
+           move ws-reply-text to ws-content in ws-msg.
+      *Dress the headline counts up as a coloured embed card, and
+      *post it under a "Digest Bot" persona instead of the bot's own
+      *identity - rv-send-msg's append-extra-json already knows how
+      *to splice both onto the outgoing JSON, it just never had a
+      *caller that populated them.
+           move "Channel Digest" to ws-embed-title in ws-msg (1).
+           move ws-reply-text to ws-embed-description in ws-msg (1).
+           move "#3BA55D" to ws-embed-colour in ws-msg (1).
+           move "Digest Bot" to ws-masq-name in ws-msg.
+           call static "rv-send-msg" using by reference ls-config
+               by value ls-target
+               by content ws-msg end-call.
            goback.
-       cmd-pong.
+       end program rv-cmd-digest.
+      ******************************************************************
+      *Built-in reaction handler for the default acknowledge emoji -
+      *reacting with a checkmark on an alert posts a short "seen by"
+      *confirmation back to the channel instead of requiring a typed
+      *reply, for one-tap on-call acknowledgement.
+       identification division.
+       program-id. rv-cmd-ack.
+       data division.
+       working-storage section.
+       copy "rmsg.cpy" replacing ==:pref:== by ==ws==
+                       ==:levl:== by ==01==.
+       01  ws-reply-text pic x(200) value "Acknowledged.".
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-target picture x(26).
+       01  ls-target-msg-id picture x(26).
+       01  ls-user-id picture x(26).
+       01  ls-emoji picture x(32).
+       procedure division using by reference ls-config
+           by value ls-target
+           by value ls-target-msg-id
+           by value ls-user-id
+           by value ls-emoji.
            initialize ws-msg.
-           move "Pong from COBOL!" to ws-content in ws-msg.
-           call static "rv-send-msg" using by content ls-config
-               by value "PutChannelIdHere"
+           call static "rv-template-lookup" using by reference ls-config
+               by value "ACK"
+               by reference ws-reply-text end-call.
+           move ws-reply-text to ws-content in ws-msg.
+           call static "rv-send-msg" using by reference ls-config
+               by value ls-target
                by content ws-msg end-call.
-       cmd-idk.
+           goback.
+       end program rv-cmd-ack.
+      ******************************************************************
+       identification division.
+       program-id. rv-cmd-idk.
+       data division.
+       working-storage section.
+       copy "rmsg.cpy" replacing ==:pref:== by ==ws==
+                       ==:levl:== by ==01==.
+       01  ws-reply-text pic x(200) value "What?! Please use one of "
+           & "the following""commands: "
+           & "&P - Perform a ping! "
+           & "This bot is a COBOL demostration :-) ".
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-target picture x(26).
+       copy "rmsg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       procedure division using by reference ls-config
+           by value ls-target
+           by reference ls-msg.
            initialize ws-msg.
-           move ws-help-msg to ws-content in ws-msg.
-           call static "rv-send-msg" using by content ls-config
-               by value "PutChannelIdHere"
+           call static "rv-template-lookup" using by reference ls-config
+               by value "IDK"
+               by reference ws-reply-text end-call.
+           move ws-reply-text to ws-content in ws-msg.
+           call static "rv-send-msg" using by reference ls-config
+               by value ls-target
                by content ws-msg end-call.
-       end program rv-onrun.
+           goback.
+       end program rv-cmd-idk.
+      ******************************************************************
+       identification division.
+       program-id. rv-cmd-denied.
+       data division.
+       working-storage section.
+       copy "rmsg.cpy" replacing ==:pref:== by ==ws==
+                       ==:levl:== by ==01==.
+       01  ws-reply-text pic x(200)
+           value "Sorry, that command is restricted to admins.".
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-target picture x(26).
+       copy "rmsg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       procedure division using by reference ls-config
+           by value ls-target
+           by reference ls-msg.
+           initialize ws-msg.
+           call static "rv-template-lookup" using by reference ls-config
+               by value "DENIED"
+               by reference ws-reply-text end-call.
+           move ws-reply-text to ws-content in ws-msg.
+           call static "rv-send-msg" using by reference ls-config
+               by value ls-target
+               by content ws-msg end-call.
+           goback.
+       end program rv-cmd-denied.
+      ******************************************************************
+      *Shared voice-availability check, callable from any command that
+      *relies on voice features - rv-query-node's capability check
+      *(api.cbl) caches whether this instance runs Voso on ls-config,
+      *so a caller doesn't have to re-run the capability check itself.
+      *Returns via return-code: zero means voice is available, 1 means
+      *it isn't (or was never checked - the two look the same, same as
+      *ls-voso-enabled's own blank-vs-not-run ambiguity).
+       identification division.
+       program-id. rv-voice-available.
+       data division.
+       working-storage section.
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       procedure division using by reference ls-config.
+           if ls-voso-is-enabled
+               move 0 to return-code
+           else
+               move 1 to return-code
+           end-if.
+           goback.
+       end program rv-voice-available.
+      ******************************************************************
+      *Friendly reply for a voice-reliant command when rv-voice-
+      *available comes back negative, instead of the command failing
+      *outright against an instance that doesn't run Voso - same
+      *split as check-admin/rv-cmd-denied above, one shared check and
+      *one shared reply any number of voice-reliant commands can call.
+       identification division.
+       program-id. rv-cmd-voice-unavailable.
+       data division.
+       working-storage section.
+       copy "rmsg.cpy" replacing ==:pref:== by ==ws==
+                       ==:levl:== by ==01==.
+       01  ws-reply-text pic x(200)
+           value "Sorry, voice isn't available on this server.".
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-target picture x(26).
+       copy "rmsg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       procedure division using by reference ls-config
+           by value ls-target
+           by reference ls-msg.
+           initialize ws-msg.
+           call static "rv-template-lookup" using by reference ls-config
+               by value "VOICE_UNAVAIL"
+               by reference ws-reply-text end-call.
+           move ws-reply-text to ws-content in ws-msg.
+           call static "rv-send-msg" using by reference ls-config
+               by value ls-target
+               by content ws-msg end-call.
+           goback.
+       end program rv-cmd-voice-unavailable.
+      ******************************************************************
+      *Demonstration voice-aware command (&V) - the node capability
+      *check (rqry.cpy's voso block, rv-query-node) already models
+      *whether an instance runs voice, but nothing previously looked
+      *at it; this is the minimal "looks before it leaps" command that
+      *does, reporting the Voso url when available and falling back
+      *to rv-cmd-voice-unavailable's friendly reply otherwise.
+       identification division.
+       program-id. rv-cmd-voice.
+       data division.
+       working-storage section.
+       copy "rmsg.cpy" replacing ==:pref:== by ==ws==
+                       ==:levl:== by ==01==.
+       01  ws-reply-text pic x(200)
+           value "Voice is available on this server: ".
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-target picture x(26).
+       copy "rmsg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       procedure division using by reference ls-config
+           by value ls-target
+           by reference ls-msg.
+           call static "rv-voice-available" using
+               by reference ls-config end-call.
+           if return-code is not equal to zero
+               call static "rv-cmd-voice-unavailable" using
+                   by reference ls-config
+                   by value ls-target
+                   by reference ls-msg end-call
+               goback
+           end-if.
+           initialize ws-msg.
+           call static "rv-template-lookup" using by reference ls-config
+               by value "VOICE"
+               by reference ws-reply-text end-call.
+           string ws-reply-text delimited by space
+               " " delimited by size
+               ls-voso-url delimited by space
+               into ws-content in ws-msg
+           end-string.
+           call static "rv-send-msg" using by reference ls-config
+               by value ls-target
+               by content ws-msg end-call.
+           goback.
+       end program rv-cmd-voice.
+      ******************************************************************
+      *Generic canned-response command, called by rv-dispatch-cmd's
+      *route-lookup dispatch when a matched route left its program
+      *field blank and its template field populated instead - lets a
+      *plain "type a word, get a canned reply" command be added with
+      *one routes.txt line and one templates.txt line, no new program
+      *and no recompile (see load-routes' comment for the file
+      *format). A template key with no matching templates.txt line
+      *falls back to a generic placeholder, same convention as
+      *rv-cmd-idk/rv-cmd-denied above use their own hardcoded default.
+       identification division.
+       program-id. rv-cmd-canned.
+       data division.
+       working-storage section.
+       copy "rmsg.cpy" replacing ==:pref:== by ==ws==
+                       ==:levl:== by ==01==.
+       01  ws-reply-text pic x(200)
+           value "(no response configured for this command)".
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-target picture x(26).
+       copy "rmsg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-canned-key picture x(16).
+       procedure division using by reference ls-config
+           by value ls-target
+           by reference ls-msg
+           by value ls-canned-key.
+           initialize ws-msg.
+           call static "rv-template-lookup" using by reference ls-config
+               by value ls-canned-key
+               by reference ws-reply-text end-call.
+           move ws-reply-text to ws-content in ws-msg.
+           call static "rv-send-msg" using by reference ls-config
+               by value ls-target
+               by content ws-msg end-call.
+           goback.
+       end program rv-cmd-canned.
+      ******************************************************************
+      *Look up a named response template in ls-config's table (loaded
+      *at startup from templates.txt by load-templates, above). The
+      *caller pre-loads ls-text with its own compiled-in default, so
+      *a key with no matching templates.txt line just passes through
+      *unchanged.
+       identification division.
+       program-id. rv-template-lookup.
+       data division.
+       working-storage section.
+       01  ws-tmpl-idx picture 9(4).
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-key picture x(16).
+       01  ls-text picture x(200).
+       procedure division using by reference ls-config
+           by value ls-key
+           by reference ls-text.
+           perform varying ws-tmpl-idx from 1 by 1
+               until ws-tmpl-idx is greater than ls-template-count
+               if ls-template-key(ws-tmpl-idx) is equal to ls-key
+                   move ls-template-text(ws-tmpl-idx) to ls-text
+                   exit perform
+               end-if
+           end-perform.
+           goback.
+       end program rv-template-lookup.
+      ******************************************************************
+      *Append one line to the command audit trail - rv-dispatch-cmd
+      *calls this for every inbound trigger it matches (or fails to
+      *match) and rv-send-msg (api.cbl) calls it for every outbound
+      *reply, so "why did the bot say that in #channel last week" has
+      *a record to check instead of relying on scrollback. audit.log
+      *is plain line-sequential text, same convention as the other
+      *optional config files this codebase loads at startup.
+       identification division.
+       program-id. rv-audit-log.
+       environment division.
+       input-output section.
+       file-control.
+           select optional fs-audit assign to "audit.log"
+           organization is line sequential.
+       data division.
+       file section.
+       fd  fs-audit.
+       01  fs-audit-line pic x(400).
+       working-storage section.
+       01  ws-audit-line pic x(400).
+       linkage section.
+       01  ls-direction pic x(3).
+       01  ls-channel pic x(26).
+       01  ls-prefix pic x(8).
+       01  ls-program pic x(30).
+       01  ls-text pic x(200).
+       procedure division using by value ls-direction
+           by value ls-channel
+           by value ls-prefix
+           by value ls-program
+           by value ls-text.
+           move spaces to ws-audit-line.
+           string
+               function current-date delimited by size
+               "|" delimited by size
+               ls-direction delimited by size
+               "|" delimited by size
+               ls-channel delimited by size
+               "|" delimited by size
+               ls-prefix delimited by space
+               "|" delimited by size
+               ls-program delimited by space
+               "|" delimited by size
+               ls-text delimited by space
+               into ws-audit-line
+           end-string.
+           open extend fs-audit.
+           write fs-audit-line from ws-audit-line end-write.
+           close fs-audit.
+           goback.
+       end program rv-audit-log.
+      ******************************************************************
+      *Structured, leveled diagnostic log, for the warning/error
+      *conditions worth being able to grep out of a production run
+      *without scrolling past every routine INFO-level DISPLAY line -
+      *the handful of call sites across api.cbl/program.cbl that flag
+      *an actual failure (ABI mismatches, exhausted reconnect
+      *attempts, a curl/websocket handle that couldn't be created,
+      *and the like) call this instead of a bare DISPLAY. Still echoes
+      *to the terminal too, so an interactive run keeps seeing
+      *everything it always did; bot.log is plain line-sequential
+      *text, same convention as audit.log above, and the one assign
+      *clause below is the only place that would need to change to
+      *redirect it elsewhere.
+       identification division.
+       program-id. rv-log.
+       environment division.
+       input-output section.
+       file-control.
+           select optional fs-log assign to "bot.log"
+           organization is line sequential.
+       data division.
+       file section.
+       fd  fs-log.
+       01  fs-log-line pic x(400).
+       working-storage section.
+       01  ws-log-line pic x(400).
+       linkage section.
+       01  ls-level pic x(5).
+       01  ls-text pic x(200).
+       procedure division using by value ls-level
+           by value ls-text.
+           move spaces to ws-log-line.
+           string
+               function current-date delimited by size
+               "|" delimited by size
+               ls-level delimited by space
+               "|" delimited by size
+               ls-text delimited by space
+               into ws-log-line
+           end-string.
+           display ws-log-line end-display.
+           open extend fs-log.
+           write fs-log-line from ws-log-line end-write.
+           close fs-log.
+           goback.
+       end program rv-log.
