@@ -2,81 +2,67 @@
        replace also ==:max-msg-len:== by 2000.
        replace also ==:rx-bufsize:== by 4096.
       ******************************************************************
+      *Per-account libcurl handle + auth header setup, split out of
+      *rv-init so the same setup can run once per credential profile
+      *when driving more than one bot identity from the same process
+      *(see rv-init's account-pool loop below).
        identification division.
-       program-id. rv-init.
-       environment division.
-       input-output section.
-       file-control.
-           select fd-token assign to "token.txt"
-           organization is line sequential.
-           select fd-server assign to "server.txt"
-           organization is line sequential.
+       program-id. rv-curl-handle-init.
        data division.
-       file section.
-       fd  fd-token.
-       01  fs-token picture x(80).
-       fd  fd-server.
-       01  fs-server picture x(80).
        working-storage section.
-       copy "winf.cpy" replacing ==:pref:== by ==ws==
-                       ==:levl:== by ==01==.
        copy "curl.cpy" replacing ==:pref:== by ==ws-==.
        01  ws-text picture x(160).
        01  ws-count picture 9(8).
-       01  ws-status :tp-int: synchronized.
+       01  ws-ca-path picture x(255).
+       01  ws-cert-path picture x(255).
+       01  ws-key-path picture x(255).
        linkage section.
        copy "rcfg.cpy" replacing ==:pref:== by ==ls==
                        ==:levl:== by ==01==.
-       procedure division using by reference ls-config
-           returning omitted.
+       procedure division using by reference ls-config.
       *
-           if ls-onrun-pgm is equal to null then
-               display "[API] OnRun callback not set!" end-display
+           call "curl-easy-init" using by reference ls-curl end-call.
+           if ls-curl is equal to null then
+               call static "rv-log" using by value "ERROR"
+                   by value "[API] Unable to initialize curl" end-call
                goback
            end-if.
-           set ls-root in ls-config to address of ls-config.
-      *Read token from token file (if needed)
-           if ls-token(1:1) is equal to space then
-               open input sharing with all fd-token
-               read fd-token into ls-token in ls-config end-read
-               close fd-token
+      *Self-hosted instance behind an internal CA - point curl at our
+      *own CA bundle (and optional client cert/key) instead of
+      *leaving it to the system trust store, so certificates can be
+      *validated properly against it.
+           if ls-ssl-ca-filepath(1:1) is not equal to space
+               move ls-ssl-ca-filepath to ws-ca-path
+               initialize ws-count
+               inspect ws-ca-path tallying ws-count
+                   for characters before space
+               add 1 to ws-count giving ws-count end-add
+               move low-value to ws-ca-path(ws-count:1)
+               call "curl-easy-setopt" using by value ls-curl
+                   by value ws-curlopt-cainfo
+                   by reference ws-ca-path end-call
            end-if.
-      *Read servername from token file (if needed)
-           if ls-token(1:1) is equal to space then
-               open input sharing with all fd-server
-               read fd-server into ls-url in ls-config end-read
-               close fd-server
+           if ls-ssl-cert-filepath(1:1) is not equal to space
+               move ls-ssl-cert-filepath to ws-cert-path
+               initialize ws-count
+               inspect ws-cert-path tallying ws-count
+                   for characters before space
+               add 1 to ws-count giving ws-count end-add
+               move low-value to ws-cert-path(ws-count:1)
+               call "curl-easy-setopt" using by value ls-curl
+                   by value ws-curlopt-sslcert
+                   by reference ws-cert-path end-call
            end-if.
-           perform curl-init.
-           perform ws-init.
-      *Call the callbacks
-           if ls-oninit-pgm is not equal to null then
-               call ls-oninit-pgm using by reference ls-config end-call
-           end-if
-           perform forever
-      *        call ls-onrun-pgm using by reference ls-config end-call
-               call "config-state" using by reference ls-config
-                   by value "write" end-call
-      *Servicing the websockets
-               call "lws-service" using
-                   by value ls-ws-ctx
-                   by value 1000
-                   returning ws-status end-call
-               if ws-status less than zero then
-                   exit perform
-               end-if
-           end-perform.
-      *Finalize
-           perform ws-cleanup.
-           perform curl-cleanup.
-           goback.
-       curl-init.
-      *Initialize libCurl
-           call "curl-global-init" using by value x'ff' end-call.
-           call "curl-easy-init" using by reference ls-curl end-call.
-           if ls-curl is equal to null then
-               display "[API] Unable to initialize curl" end-display
-               goback
+           if ls-ssl-key-filepath(1:1) is not equal to space
+               move ls-ssl-key-filepath to ws-key-path
+               initialize ws-count
+               inspect ws-key-path tallying ws-count
+                   for characters before space
+               add 1 to ws-count giving ws-count end-add
+               move low-value to ws-key-path(ws-count:1)
+               call "curl-easy-setopt" using by value ls-curl
+                   by value ws-curlopt-sslkey
+                   by reference ws-key-path end-call
            end-if.
       *Setup the slist
            initialize ls-chunks.
@@ -95,7 +81,8 @@
                by reference ws-text
                by reference ls-chunks end-call.
            if ls-chunks is equal to null then
-               display "[API] Unable to set x-bot-token" end-display
+               call static "rv-log" using by value "ERROR"
+                   by value "[API] Unable to set x-bot-token" end-call
                goback
            end-if.
       *And finally content type
@@ -111,18 +98,39 @@
                by reference ws-text
                by reference ls-chunks end-call.
            if ls-chunks is equal to null then
-               display "[API] Unable to set content-type" end-display
+               call static "rv-log" using by value "ERROR"
+                   by value "[API] Unable to set content-type" end-call
                goback
            end-if.
-       curl-cleanup.
+           goback.
+       end program rv-curl-handle-init.
+      ******************************************************************
+       identification division.
+       program-id. rv-curl-handle-cleanup.
+       data division.
+       working-storage section.
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       procedure division using by reference ls-config.
            call static "curl-slist-free-all" using
                by value ls-chunks end-call.
            call "curl-easy-cleanup" using by value ls-curl end-call.
-           call "curl-global-cleanup" end-call.
-       ws-init.
-           call static "lws-set-log-level" using by value 255
-               by value 0
-               returning omitted end-call.
+           goback.
+       end program rv-curl-handle-cleanup.
+      ******************************************************************
+      *Per-account WebSockets context, split out of rv-init for the
+      *same reason as rv-curl-handle-init above.
+       identification division.
+       program-id. rv-ws-ctx-init.
+       data division.
+       working-storage section.
+       copy "winf.cpy" replacing ==:pref:== by ==ws==
+                       ==:levl:== by ==01==.
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       procedure division using by reference ls-config.
            initialize ws-info.
            display "[API] Querying available protocols" end-display.
            call "get-protocols" using
@@ -135,16 +143,501 @@
            display "[API] Initializing WebSockets context" end-display.
            call "lws-create-context" using
                by reference ws-info
-               by reference ls-ws-ctx in ls-config end-call.
+               by reference ls-ws-ctx end-call.
            if ls-ws-ctx is equal to null then
-               display "[API] Unable to start WebSockets" end-display
+               call static "rv-log" using by value "ERROR"
+                   by value "[API] Unable to start WebSockets" end-call
                set return-code to 1
                goback
            end-if.
            display "[API] Finished starting WebSockets" end-display.
-       ws-cleanup.
+           goback.
+       end program rv-ws-ctx-init.
+      ******************************************************************
+       identification division.
+       program-id. rv-ws-ctx-cleanup.
+       data division.
+       working-storage section.
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       procedure division using by reference ls-config.
            call "lws-context-destroy" using
-               by value ls-ws-ctx in ls-config end-call.
+               by value ls-ws-ctx end-call.
+           goback.
+       end program rv-ws-ctx-cleanup.
+      ******************************************************************
+      *Fetch our own user id so rv-dispatch-cmd can recognize an
+      *@-mention anywhere in a message, not just the "&" prefix.
+      *Leaves ls-bot-id blank on failure, which just means mention
+      *detection quietly stays disabled - the "&" prefix still works.
+       identification division.
+       program-id. rv-fetch-self-id.
+       data division.
+       working-storage section.
+       01  ws-self-endpoint picture x(255).
+       01  ws-self-response picture x(:rx-bufsize:).
+       01  ws-count picture 9(8).
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       procedure division using by reference ls-config.
+           initialize ws-self-response.
+           initialize ws-self-endpoint.
+           string
+               ls-url delimited by space
+               "/users/@me" delimited by size
+               into ws-self-endpoint end-string.
+           call "http-request" using by reference ls-config
+               by content ws-self-endpoint
+               by value "GET "
+               by reference ws-self-response end-call.
+           initialize ws-count.
+           inspect ws-self-response tallying ws-count
+               for characters before initial '"_id":"'.
+           if ws-count is less than length of ws-self-response
+               add 1 to ws-count giving ws-count end-add
+               add 7 to ws-count giving ws-count end-add
+               move ws-self-response(ws-count:26) to ls-bot-id
+           end-if.
+           goback.
+       end program rv-fetch-self-id.
+      ******************************************************************
+      *Replay whatever each routed channel missed while we were
+      *offline, so a restart doesn't silently drop commands that
+      *came in during the downtime - a bot with no routes.txt just
+      *has a zero route-count and this is a no-op.
+      *A route with no prior checkpoint (ls-route-last-id still blank
+      *- a fresh install, or a route just added to routes.txt) has no
+      *"downtime" to catch up on, so it is seeded to the channel's
+      *current head with one non-dispatching lookup instead of being
+      *handed to rv-catchup-msgs, which would otherwise page through
+      *- and dispatch - the channel's entire history on every first
+      *start.
+       identification division.
+       program-id. rv-catchup-account-routes.
+       data division.
+       working-storage section.
+       01  ws-route-idx :tp-int:.
+       01  ws-channel picture x(26).
+       copy "rmsg.cpy" replacing ==:pref:== by ==ws==
+                       ==:levl:== by ==01==.
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       procedure division using by reference ls-config.
+           perform varying ws-route-idx from 1 by 1
+               until ws-route-idx is greater than ls-route-count
+               if ls-route-last-id(ws-route-idx)(1:1) is equal to
+                   space
+                   perform seed-route-checkpoint
+               else
+                   call static "rv-catchup-msgs" using
+                       by reference ls-config
+                       by value ls-route-channel(ws-route-idx)
+                       by reference ls-route-last-id(ws-route-idx)
+                       end-call
+               end-if
+           end-perform.
+           goback.
+       seed-route-checkpoint.
+           initialize ws-msg, ws-channel.
+           call static "rv-query-last-msg" using
+               by reference ls-config
+               by value ls-route-channel(ws-route-idx)
+               by reference ws-msg end-call.
+           if ws-msg-id(1:1) is not equal to space
+               move ws-msg-id to ls-route-last-id(ws-route-idx)
+           end-if.
+       end program rv-catchup-account-routes.
+      ******************************************************************
+      *Drives the whole bot-account pool through one shared run loop -
+      *each account gets its own libcurl handle and WebSockets context
+      *(rv-curl-handle-init/rv-ws-ctx-init above) but they all share a
+      *single process and a single forever loop, so one run can post
+      *as several distinct bot identities (e.g. a prod-alerts bot and
+      *a dev-testing bot) without needing several processes. Most
+      *installs only ever populate account 1 (from token.txt/
+      *server.txt); accounts 2-4 are only active when rv-test-main's
+      *load-accounts found extra lines in accounts.txt, and the loop
+      *below is a no-op for any slot beyond ls-account-count.
+       identification division.
+       program-id. rv-init.
+       environment division.
+       input-output section.
+       file-control.
+           select fd-token assign to "token.txt"
+           organization is line sequential.
+           select fd-server assign to "server.txt"
+           organization is line sequential.
+           select optional fd-shutdown assign to "shutdown.request"
+           organization is line sequential.
+       data division.
+       file section.
+       fd  fd-token.
+       01  fs-token picture x(80).
+       fd  fd-server.
+       01  fs-server picture x(80).
+       fd  fd-shutdown.
+       01  fs-shutdown picture x(80).
+       working-storage section.
+       01  ws-status :tp-int: synchronized.
+       01  ws-shutdown-requested picture x value 'N'.
+           88 ws-shutdown-was-requested value 'Y'.
+       01  ws-acct1-stopped picture x value 'N'.
+           88 ws-acct1-done value 'Y'.
+       01  ws-acct2-stopped picture x value 'N'.
+           88 ws-acct2-done value 'Y'.
+       01  ws-acct3-stopped picture x value 'N'.
+           88 ws-acct3-done value 'Y'.
+       01  ws-acct4-stopped picture x value 'N'.
+           88 ws-acct4-done value 'Y'.
+      *Run-summary counters, reported once at shutdown the way a
+      *batch job prints a completion summary - loop-pass and error
+      *counts are tallied here directly; reconnect/command totals are
+      *pulled from each active account's own ls-config at the end,
+      *since schedule-reconnect and rv-dispatch-cmd/rv-dispatch-
+      *reaction are the ones actually bumping those.
+       01  ws-loop-passes :tp-int: value zero.
+       01  ws-error-count :tp-int: value zero.
+       01  ws-rc-disp picture zzzzzzz9.
+       01  ws-log-line picture x(200).
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls-acct2==
+                       ==:levl:== by ==01==.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls-acct3==
+                       ==:levl:== by ==01==.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls-acct4==
+                       ==:levl:== by ==01==.
+       01  ls-account-count :tp-int:.
+       procedure division using by reference ls-config
+           by reference ls-acct2-config
+           by reference ls-acct3-config
+           by reference ls-acct4-config
+           by value ls-account-count
+           returning omitted.
+      *
+           if ls-onrun-pgm is equal to null then
+               call static "rv-log" using by value "ERROR"
+                   by value "[API] OnRun callback not set!" end-call
+               goback
+           end-if.
+      *Verify the compiled-in C-ABI scalar widths (cabi.cpy) actually
+      *match this build before trusting a single call into libcurl or
+      *libwebsockets with them - a silent mismatch here would corrupt
+      *every FFI call downstream instead of failing loudly.
+           call "c-abi-test" end-call.
+           if return-code is not equal to zero then
+               move return-code to ws-rc-disp
+               string "[API] ABI self-check failed ("
+                   delimited by size
+                   function trim(ws-rc-disp) delimited by size
+                   " mismatch(es) above) - refusing to start"
+                   delimited by size into ws-log-line
+               end-string
+               call static "rv-log" using by value "ERROR"
+                   by value ws-log-line end-call
+               move 3 to return-code
+               goback
+           end-if.
+      *Read token from token file (if needed)
+           if ls-token(1:1) is equal to space then
+               open input sharing with all fd-token
+               read fd-token into ls-token end-read
+               close fd-token
+           end-if.
+      *Read servername from token file (if needed)
+           if ls-token(1:1) is equal to space then
+               open input sharing with all fd-server
+               read fd-server into ls-url end-read
+               close fd-server
+           end-if.
+           call "curl-global-init" using by value x'ff' end-call.
+           call static "lws-set-log-level" using by value 255
+               by value 0
+               returning omitted end-call.
+      *Bring each active account's curl handle and websocket context
+      *up, in order, before any of them starts servicing traffic.
+           perform init-account-1.
+           move 'N' to ws-acct2-stopped.
+           move 'N' to ws-acct3-stopped.
+           move 'N' to ws-acct4-stopped.
+           if ls-account-count > 1 then
+               perform init-account-2
+           else
+               move 'Y' to ws-acct2-stopped
+           end-if.
+           if ls-account-count > 2 then
+               perform init-account-3
+           else
+               move 'Y' to ws-acct3-stopped
+           end-if.
+           if ls-account-count > 3 then
+               perform init-account-4
+           else
+               move 'Y' to ws-acct4-stopped
+           end-if.
+      *One shared loop drives every active account's OnRun callback,
+      *checkpoint write and websocket service call each pass - an
+      *account drops out once its own lws-service call reports a
+      *negative status, or once an operator asks every account to
+      *stop via check-shutdown-request below, and the whole loop
+      *ends once every account has dropped out.
+           perform until ws-acct1-done and ws-acct2-done
+               and ws-acct3-done and ws-acct4-done
+               add 1 to ws-loop-passes
+               perform check-shutdown-request
+               if not ws-acct1-done then
+                   perform tick-account-1
+               end-if
+               if not ws-acct2-done then
+                   perform tick-account-2
+               end-if
+               if not ws-acct3-done then
+                   perform tick-account-3
+               end-if
+               if not ws-acct4-done then
+                   perform tick-account-4
+               end-if
+           end-perform.
+      *Finalize
+           perform cleanup-account-1.
+           if ls-account-count > 1 then
+               perform cleanup-account-2
+           end-if.
+           if ls-account-count > 2 then
+               perform cleanup-account-3
+           end-if.
+           if ls-account-count > 3 then
+               perform cleanup-account-4
+           end-if.
+           perform print-run-summary.
+           call "curl-global-cleanup" end-call.
+           goback.
+      *An operator who wants to take the bot down cleanly - instead of
+      *killing the OS process and losing whatever config-state hasn't
+      *been checkpointed yet - drops a non-blank line into
+      *shutdown.request (rv-cmd-shutdown, program.cbl, does exactly
+      *this when a "&S" command comes in). Once seen, every account
+      *is marked stopped so the loop above exits through the normal
+      *cleanup-account-* paragraphs below instead of just dying.
+      *Remove shutdown.request before the next restart.
+       check-shutdown-request.
+           move 'N' to ws-shutdown-requested.
+           open input sharing with all fd-shutdown.
+           read fd-shutdown into fs-shutdown
+               at end continue
+               not at end
+                   if fs-shutdown(1:1) is not equal to space
+                       move 'Y' to ws-shutdown-requested
+                   end-if
+           end-read.
+           close fd-shutdown.
+           if ws-shutdown-was-requested
+               display "[API] Shutdown requested - stopping"
+                   end-display
+               move 'Y' to ws-acct1-stopped
+               move 'Y' to ws-acct2-stopped
+               move 'Y' to ws-acct3-stopped
+               move 'Y' to ws-acct4-stopped
+           end-if.
+       init-account-1.
+           set ls-root to address of ls-config.
+           call static "rv-curl-handle-init" using
+               by reference ls-config end-call.
+           call static "rv-fetch-self-id" using
+               by reference ls-config end-call.
+           call static "rv-catchup-account-routes" using
+               by reference ls-config end-call.
+           call static "rv-ws-ctx-init" using
+               by reference ls-config end-call.
+      *Runs the node capability check once at startup and caches the
+      *Autumn base url / Voso availability onto ls-config - without
+      *this, rv-upload-attachment and rv-voice-available never see
+      *anything but their initialize-time blank/'N' defaults.
+           call static "rv-query-node" using
+               by reference ls-config end-call.
+           if ls-oninit-pgm is not equal to null then
+               call ls-oninit-pgm using
+                   by reference ls-config end-call
+           end-if.
+       init-account-2.
+           set ls-acct2-root to address of ls-acct2-config.
+           call static "rv-curl-handle-init" using
+               by reference ls-acct2-config end-call.
+           call static "rv-fetch-self-id" using
+               by reference ls-acct2-config end-call.
+           call static "rv-catchup-account-routes" using
+               by reference ls-acct2-config end-call.
+           call static "rv-ws-ctx-init" using
+               by reference ls-acct2-config end-call.
+           call static "rv-query-node" using
+               by reference ls-acct2-config end-call.
+           if ls-acct2-oninit-pgm is not equal to null then
+               call ls-acct2-oninit-pgm using
+                   by reference ls-acct2-config end-call
+           end-if.
+       init-account-3.
+           set ls-acct3-root to address of ls-acct3-config.
+           call static "rv-curl-handle-init" using
+               by reference ls-acct3-config end-call.
+           call static "rv-fetch-self-id" using
+               by reference ls-acct3-config end-call.
+           call static "rv-catchup-account-routes" using
+               by reference ls-acct3-config end-call.
+           call static "rv-ws-ctx-init" using
+               by reference ls-acct3-config end-call.
+           call static "rv-query-node" using
+               by reference ls-acct3-config end-call.
+           if ls-acct3-oninit-pgm is not equal to null then
+               call ls-acct3-oninit-pgm using
+                   by reference ls-acct3-config end-call
+           end-if.
+       init-account-4.
+           set ls-acct4-root to address of ls-acct4-config.
+           call static "rv-curl-handle-init" using
+               by reference ls-acct4-config end-call.
+           call static "rv-fetch-self-id" using
+               by reference ls-acct4-config end-call.
+           call static "rv-catchup-account-routes" using
+               by reference ls-acct4-config end-call.
+           call static "rv-ws-ctx-init" using
+               by reference ls-acct4-config end-call.
+           call static "rv-query-node" using
+               by reference ls-acct4-config end-call.
+           if ls-acct4-oninit-pgm is not equal to null then
+               call ls-acct4-oninit-pgm using
+                   by reference ls-acct4-config end-call
+           end-if.
+       tick-account-1.
+           call ls-onrun-pgm using by reference ls-config end-call.
+      *Claim slot 1's checkpoint filenames before this account's own
+      *lws-service call, since any native callback it triggers
+      *synchronously (ws-callback, ws-heartbeat-callback) reads that
+      *same slot marker to find its own account's fd-state.
+           call "config-state" using by reference ls-config
+               by value "slot1" end-call.
+           call "config-state" using by reference ls-config
+               by value "write" end-call.
+           call "lws-service" using
+               by value ls-ws-ctx
+               by value 1000
+               returning ws-status end-call.
+           if ws-status is less than zero then
+               add 1 to ws-error-count
+               move 'Y' to ws-acct1-stopped
+           end-if.
+           if ls-reconnect-is-exhausted then
+               move 'Y' to ws-acct1-stopped
+           end-if.
+       tick-account-2.
+           call ls-acct2-onrun-pgm using
+               by reference ls-acct2-config end-call.
+           call "config-state" using by reference ls-acct2-config
+               by value "slot2" end-call.
+           call "config-state" using by reference ls-acct2-config
+               by value "write" end-call.
+           call "lws-service" using
+               by value ls-acct2-ws-ctx
+               by value 1000
+               returning ws-status end-call.
+           if ws-status is less than zero then
+               add 1 to ws-error-count
+               move 'Y' to ws-acct2-stopped
+           end-if.
+           if ls-acct2-reconnect-is-exhausted then
+               move 'Y' to ws-acct2-stopped
+           end-if.
+       tick-account-3.
+           call ls-acct3-onrun-pgm using
+               by reference ls-acct3-config end-call.
+           call "config-state" using by reference ls-acct3-config
+               by value "slot3" end-call.
+           call "config-state" using by reference ls-acct3-config
+               by value "write" end-call.
+           call "lws-service" using
+               by value ls-acct3-ws-ctx
+               by value 1000
+               returning ws-status end-call.
+           if ws-status is less than zero then
+               add 1 to ws-error-count
+               move 'Y' to ws-acct3-stopped
+           end-if.
+           if ls-acct3-reconnect-is-exhausted then
+               move 'Y' to ws-acct3-stopped
+           end-if.
+       tick-account-4.
+           call ls-acct4-onrun-pgm using
+               by reference ls-acct4-config end-call.
+           call "config-state" using by reference ls-acct4-config
+               by value "slot4" end-call.
+           call "config-state" using by reference ls-acct4-config
+               by value "write" end-call.
+           call "lws-service" using
+               by value ls-acct4-ws-ctx
+               by value 1000
+               returning ws-status end-call.
+           if ws-status is less than zero then
+               add 1 to ws-error-count
+               move 'Y' to ws-acct4-stopped
+           end-if.
+           if ls-acct4-reconnect-is-exhausted then
+               move 'Y' to ws-acct4-stopped
+           end-if.
+       cleanup-account-1.
+           call static "rv-ws-ctx-cleanup" using
+               by reference ls-config end-call.
+           call static "rv-curl-handle-cleanup" using
+               by reference ls-config end-call.
+       cleanup-account-2.
+           call static "rv-ws-ctx-cleanup" using
+               by reference ls-acct2-config end-call.
+           call static "rv-curl-handle-cleanup" using
+               by reference ls-acct2-config end-call.
+       cleanup-account-3.
+           call static "rv-ws-ctx-cleanup" using
+               by reference ls-acct3-config end-call.
+           call static "rv-curl-handle-cleanup" using
+               by reference ls-acct3-config end-call.
+       cleanup-account-4.
+           call static "rv-ws-ctx-cleanup" using
+               by reference ls-acct4-config end-call.
+           call static "rv-curl-handle-cleanup" using
+               by reference ls-acct4-config end-call.
+      *-----------------------------------------------------------------
+      *Print a completion summary at shutdown, the way a batch job
+      *reports at end-of-run instead of leaving the operator to grep
+      *raw DISPLAY output for a feel of what the run actually did.
+       print-run-summary.
+           display "[API] ---- Run summary ----" end-display.
+           display "[API] Service loop passes: " ws-loop-passes
+               end-display.
+           display "[API] lws-service errors:  " ws-error-count
+               end-display.
+           display "[API] Server " ls-url
+               ", reconnects: " ls-reconnect-total-count
+               ", commands: " ls-command-total-count end-display.
+           if ls-account-count > 1 then
+               display "[API] Server " ls-acct2-url
+                   ", reconnects: " ls-acct2-reconnect-total-count
+                   ", commands: " ls-acct2-command-total-count
+                   end-display
+           end-if.
+           if ls-account-count > 2 then
+               display "[API] Server " ls-acct3-url
+                   ", reconnects: " ls-acct3-reconnect-total-count
+                   ", commands: " ls-acct3-command-total-count
+                   end-display
+           end-if.
+           if ls-account-count > 3 then
+               display "[API] Server " ls-acct4-url
+                   ", reconnects: " ls-acct4-reconnect-total-count
+                   ", commands: " ls-acct4-command-total-count
+                   end-display
+           end-if.
+           display "[API] -------------------------" end-display.
        end program rv-init.
       ******************************************************************
        identification division.
@@ -155,25 +648,39 @@
        01  ws-endpoint picture x(255).
        01  ws-response picture x(:rx-bufsize:).
        01  ws-frame-len :tp-uint: synchronized.
+       01  ws-ws-frame usage is pointer.
        01  ws-status :tp-uint: synchronized.
+       01  ws-channel picture x(26).
+       copy "rmsg.cpy" replacing ==:pref:== by ==ws==
+                       ==:levl:== by ==01==.
        linkage section.
        copy "rcfg.cpy" replacing ==:pref:== by ==ls==
                        ==:levl:== by ==01==.
        procedure division using by reference ls-config
            returning omitted.
       *
-           initialize ws-response, ws-endpoint.
+           initialize ws-response, ws-endpoint, ws-frame-len.
            string
                ls-ws-url delimited by space
                "/?format=json" delimited by size
                into ws-endpoint end-string.
-      *    call static "curl_ws_recv" using by value ls-ws-ctx
-      *        by reference ws-response
-      *        by value function length(ws-response)
-      *        by value ws-frame-len
-      *        by reference ls-ws-frame
-      *        returning ws-status end-call.
+           call static "curl_ws_recv" using by value ls-curl
+               by reference ws-response
+               by value function length(ws-response)
+               by reference ws-frame-len
+               by reference ws-ws-frame
+               returning ws-status end-call.
            display "[API] WebSocket " ws-status end-display.
+           if ws-status is equal to zero
+               and ws-frame-len is greater than zero
+               initialize ws-msg, ws-channel
+               call "rv-parse-message" using by reference ws-response
+                   by reference ws-msg
+                   by reference ws-channel end-call
+               call "rv-dispatch-cmd" using by reference ls-config
+                   by value ws-channel
+                   by reference ws-msg end-call
+           end-if.
            goback.
        end program rv-poll-ws.
       ******************************************************************
@@ -183,7 +690,13 @@
        working-storage section.
        01  ws-endpoint picture x(255).
        01  ws-text picture x(:max-msg-len:).
+       01  ws-json-prefix picture x(:max-msg-len:).
+       01  ws-json-len picture 9(8).
+       01  ws-json-ptr picture 9(8).
        01  ws-count picture 9(8).
+       01  ws-attach-idx picture 9(4) computational-5.
+       01  ws-nonce-seq :tp-uint: value 0.
+       01  ws-nonce-seq-disp picture 9(8).
        copy "curl.cpy" replacing ==:pref:== by ==ws-==.
        copy "rmsg.cpy" replacing ==:pref:== by ==ws==
                        ==:levl:== by ==01==.
@@ -211,16 +724,53 @@
       *
            initialize ws-text.
            move ls-msg to ws-msg.
+      *A real, unique-per-call nonce (timestamp plus a monotonic
+      *in-process sequence number, so two sends inside the same
+      *clock tick still differ) lets Revolt de-duplicate a resend -
+      *now that http-request retries a timed-out POST on its own,
+      *a retry that actually succeeded server-side the first time
+      *would otherwise double-post.
+           add 1 to ws-nonce-seq.
+           move ws-nonce-seq to ws-nonce-seq-disp.
+           move spaces to ws-nonce.
+           string
+               function current-date delimited by size
+               "-" delimited by size
+               ws-nonce-seq-disp delimited by size
+               into ws-nonce end-string.
            json generate ws-text from ws-msg
                name of ws-msg is omitted
                    ws-content is "content"
-                   suppress ws-nonce
+                   ws-nonce is "nonce"
+                   suppress ws-msg-id ws-author-id
                end-json.
            display "[API] JSON: " ws-text end-display.
-      *
+      *A status/incident alert wants a colored embed card, or a relay
+      *job wants the message to show up under a "Deploy Bot"-style
+      *persona instead of the bot's own fixed identity - JSON
+      *GENERATE can't walk the embeds OCCURS table (unimplemented in
+      *this runtime) or the masquerade group, so when the caller
+      *populated either one we splice it into the generated JSON by
+      *hand, the same way inbound JSON gets picked apart by hand in
+      *rv-parse-message. An attachment id (from rv-upload-attachment)
+      *goes through the same splice, since ws-attachments is an
+      *OCCURS table too.
+           if ws-embed-title(1) is not equal to spaces
+               or ws-embed-description(1) is not equal to spaces
+               or ws-embed-url(1) is not equal to spaces
+               or ws-masq-name is not equal to spaces
+               or ws-masq-avatar is not equal to spaces
+               or ws-attachments(1) is not equal to spaces
+               perform append-extra-json
+           end-if.
+      *Nil-terminate right after the real end of the generated JSON -
+      *found by trimming the fixed-width buffer's trailing fill
+      *spaces, not by looking for the first space anywhere in it,
+      *since ordinary message content is full of spaces and "before
+      *space" stopped there instead of at the JSON's actual end.
            initialize ws-count.
-           inspect ws-text tallying ws-count
-               for characters before space.
+           compute ws-count =
+               function length(function trim(ws-text)) + 1.
            move low-value to ws-text(ws-count:1).
            call "curl-easy-setopt" using by value ls-curl
                by value ws-curlopt-postfields
@@ -231,56 +781,1145 @@
                by content ws-endpoint
                by value "POST"
                by reference ws-response end-call.
+           call static "rv-audit-log" using
+               by value "OUT"
+               by value ls-target
+               by value spaces
+               by value spaces
+               by value ws-content(1:200) end-call.
            goback.
+      *-----------------------------------------------------------------
+      *Replace the generated JSON's closing brace with whichever
+      *extra top-level keys the caller populated on ws-msg - an
+      *"embeds" array holding the one SendableEmbed filled in, a
+      *"masquerade" object to relay under a different display
+      *name/avatar/colour, or both.
+       append-extra-json.
+      *Find the real end of the generated JSON (the closing brace) by
+      *trimming the fixed-width buffer's trailing fill spaces, not by
+      *looking for the first space anywhere in it - ordinary message
+      *content is full of spaces, and "before space" landed on the
+      *first one inside ws-content instead of the closing brace,
+      *truncating the splice point into the middle of the message.
+           initialize ws-json-len.
+           compute ws-json-len =
+               function length(function trim(ws-text)).
+           subtract 1 from ws-json-len giving ws-json-len.
+           move ws-text(1:ws-json-len) to ws-json-prefix.
+           initialize ws-text.
+           move ws-json-prefix(1:ws-json-len) to ws-text.
+           add 1 to ws-json-len giving ws-json-ptr.
+           if ws-embed-title(1) is not equal to spaces
+               or ws-embed-description(1) is not equal to spaces
+               or ws-embed-url(1) is not equal to spaces
+               string
+                   ',"embeds":[{"icon_url":"' delimited by size
+                   function trim(ws-embed-icon-url(1))
+                       delimited by size
+                   '","url":"' delimited by size
+                   function trim(ws-embed-url(1)) delimited by size
+                   '","title":"' delimited by size
+                   function trim(ws-embed-title(1)) delimited by size
+                   '","description":"' delimited by size
+                   function trim(ws-embed-description(1))
+                       delimited by size
+                   '","media":"' delimited by size
+                   function trim(ws-embed-media(1)) delimited by size
+                   '","colour":"' delimited by size
+                   function trim(ws-embed-colour(1)) delimited by size
+                   '"}]' delimited by size
+                   into ws-text
+                   with pointer ws-json-ptr
+               end-string
+           end-if.
+           if ws-masq-name is not equal to spaces
+               or ws-masq-avatar is not equal to spaces
+               string
+                   ',"masquerade":{"name":"' delimited by size
+                   function trim(ws-masq-name) delimited by size
+                   '","avatar":"' delimited by size
+                   function trim(ws-masq-avatar) delimited by size
+                   '","colour":"' delimited by size
+                   function trim(ws-masq-colour) delimited by size
+                   '"}' delimited by size
+                   into ws-text
+                   with pointer ws-json-ptr
+               end-string
+           end-if.
+      *ws-attachments is also an OCCURS table JSON GENERATE can't
+      *walk - each populated id (already uploaded via
+      *rv-upload-attachment, which hands back the id Autumn assigned
+      *the file) gets spliced in as a plain JSON string array, same
+      *splice-by-hand approach as embeds/masquerade above.
+           if ws-attachments(1) is not equal to spaces
+               string ',"attachments":[' delimited by size
+                   into ws-text
+                   with pointer ws-json-ptr
+               end-string
+               perform varying ws-attach-idx from 1 by 1
+                   until ws-attach-idx is greater than 128
+                   or ws-attachments(ws-attach-idx) is equal to
+                       spaces
+                   if ws-attach-idx is greater than 1
+                       string ',' delimited by size into ws-text
+                           with pointer ws-json-ptr
+                       end-string
+                   end-if
+                   string '"' delimited by size
+                       function trim(ws-attachments(ws-attach-idx))
+                           delimited by size
+                       '"' delimited by size
+                       into ws-text
+                       with pointer ws-json-ptr
+                   end-string
+               end-perform
+               string ']' delimited by size into ws-text
+                   with pointer ws-json-ptr
+               end-string
+           end-if.
+           string '}' delimited by size into ws-text
+               with pointer ws-json-ptr
+           end-string.
        end program rv-send-msg.
       ******************************************************************
+      *Post a local file to Autumn and hand back the attachment id
+      *Revolt expects threaded into ws-attachments before rv-send-msg
+      *fires - lets the bot attach a log excerpt or a screenshot
+      *instead of only ever sending plain text.
+       identification division.
+       program-id. rv-upload-attachment.
+       data division.
+       working-storage section.
+       copy "curl.cpy" replacing ==:pref:== by ==ws-==.
+       01  ws-endpoint picture x(255).
+       01  ws-response picture x(:rx-bufsize:).
+       01  ws-mime usage is pointer.
+       01  ws-part usage is pointer.
+       01  ws-fieldname picture x(8) value "file".
+       01  ws-filepath-wk picture x(255).
+       01  ws-count picture 9(8).
+       01  ws-scan-start picture 9(8).
+       01  ws-scan-idx picture 9(8).
+       01  ws-extract-len picture 9(8).
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-filepath picture x(255).
+       01  ls-attachment-id picture x(80).
+       procedure division using by reference ls-config
+           by value ls-filepath
+           by reference ls-attachment-id.
+           initialize ls-attachment-id.
+           if ls-autumn-base-url(1:1) is equal to space
+               display "[API] No Autumn url on file - run "
+                   "rv-query-node first" end-display
+               goback
+           end-if.
+      *
+           initialize ws-endpoint.
+           string
+               ls-autumn-base-url delimited by space
+               "/attachments" delimited by size
+               into ws-endpoint end-string.
+           initialize ws-count.
+           inspect ws-endpoint tallying ws-count for characters
+               before space.
+           add 1 to ws-count giving ws-count end-add.
+           move low-value to ws-endpoint(ws-count:1).
+      *
+           move ls-filepath to ws-filepath-wk.
+           initialize ws-count.
+           inspect ws-filepath-wk tallying ws-count for characters
+               before space.
+           add 1 to ws-count giving ws-count end-add.
+           move low-value to ws-filepath-wk(ws-count:1).
+      *
+           call "curl-mime-init" using by value ls-curl
+               by reference ws-mime end-call.
+           call "curl-mime-addpart" using by value ws-mime
+               by reference ws-part end-call.
+           call "curl-mime-name" using by value ws-part
+               by reference ws-fieldname end-call.
+           call "curl-mime-filedata" using by value ws-part
+               by reference ws-filepath-wk end-call.
+           call "curl-easy-setopt" using by value ls-curl
+               by value ws-curlopt-mimepost
+               by value ws-mime end-call.
+      *
+           initialize ws-response.
+           call "http-request" using by reference ls-config
+               by content ws-endpoint
+               by value "POST"
+               by reference ws-response end-call.
+           call "curl-mime-free" using by value ws-mime end-call.
+      *
+      *TODO: This is janky and clunky - we have JSON PARSE but
+      *GnuCOBOL doesn't support it yet!
+      *A fixed 80-byte copy after the marker would also pick up
+      *whatever JSON follows the id ("tag", "filename", etc.) - scan
+      *for the closing, non-escaped quote the same way rv-parse-
+      *message's extract-content does, so only the id itself lands
+      *in ls-attachment-id.
+           initialize ws-count.
+           inspect ws-response tallying ws-count
+               for characters before initial '"id":"'.
+           if ws-count is less than length of ws-response
+               add 7 to ws-count giving ws-scan-start end-add
+               move ws-scan-start to ws-scan-idx
+               perform until ws-scan-idx > length of ws-response
+                   if ws-response(ws-scan-idx:1) is equal to '"'
+                       and ws-response(ws-scan-idx - 1:1) is not
+                           equal to '\'
+                       exit perform
+                   end-if
+                   add 1 to ws-scan-idx
+               end-perform
+               if ws-scan-idx is greater than ws-scan-start
+                   compute ws-extract-len =
+                       ws-scan-idx - ws-scan-start
+                   if ws-extract-len is greater than
+                       length of ls-attachment-id
+                       move length of ls-attachment-id
+                           to ws-extract-len
+                   end-if
+                   move ws-response(ws-scan-start:ws-extract-len)
+                       to ls-attachment-id
+               end-if
+           end-if.
+           goback.
+       end program rv-upload-attachment.
+      ******************************************************************
+      *Patch an already-sent message's content - lets the bot correct
+      *a typo or refresh a status card instead of leaving a stale
+      *reply posted forever. Mirrors rv-send-msg's JSON GENERATE/
+      *http-request shape, just against the single-message endpoint.
+       identification division.
+       program-id. rv-edit-msg.
+       data division.
+       working-storage section.
+       01  ws-endpoint picture x(255).
+       01  ws-text picture x(:max-msg-len:).
+       01  ws-count picture 9(8).
+       copy "curl.cpy" replacing ==:pref:== by ==ws-==.
+       copy "rmsg.cpy" replacing ==:pref:== by ==ws==
+                       ==:levl:== by ==01==.
+       01  ws-response picture x(:rx-bufsize:).
+       linkage section.
+       01  ls-target picture x(26).
+       01  ls-target-msg-id picture x(26).
+       copy "rmsg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       procedure division using by reference ls-config
+           by value ls-target
+           by value ls-target-msg-id
+           by value ls-msg
+           returning omitted.
+      *
+           initialize ws-response.
+           initialize ws-endpoint.
+           string
+               ls-url delimited by space
+               "/channels/" delimited by size
+               ls-target delimited by size
+               "/messages/" delimited by size
+               ls-target-msg-id delimited by size
+               into ws-endpoint end-string.
+      *
+           initialize ws-text.
+           move ls-msg to ws-msg.
+           json generate ws-text from ws-msg
+               name of ws-msg is omitted
+                   ws-content is "content"
+                   suppress ws-nonce ws-msg-id ws-author-id
+               end-json.
+           display "[API] JSON: " ws-text end-display.
+      *Nil-terminate right after the real end of the generated JSON -
+      *see rv-send-msg for why "before space" is wrong here.
+           initialize ws-count.
+           compute ws-count =
+               function length(function trim(ws-text)) + 1.
+           move low-value to ws-text(ws-count:1).
+           call "curl-easy-setopt" using by value ls-curl
+               by value ws-curlopt-postfields
+               by reference ws-text end-call.
+      *
+           call "http-request" using by reference ls-config
+               by content ws-endpoint
+               by value "PATCH   "
+               by reference ws-response end-call.
+           goback.
+       end program rv-edit-msg.
+      ******************************************************************
+      *Retract a stale bot message outright. Same endpoint as
+      *rv-edit-msg, no body - DELETE just needs the verb override in
+      *http-request.
+       identification division.
+       program-id. rv-delete-msg.
+       data division.
+       working-storage section.
+       01  ws-endpoint picture x(255).
+       01  ws-response picture x(:rx-bufsize:).
+       linkage section.
+       01  ls-target picture x(26).
+       01  ls-target-msg-id picture x(26).
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       procedure division using by reference ls-config
+           by value ls-target
+           by value ls-target-msg-id
+           returning omitted.
+      *
+           initialize ws-response.
+           initialize ws-endpoint.
+           string
+               ls-url delimited by space
+               "/channels/" delimited by size
+               ls-target delimited by size
+               "/messages/" delimited by size
+               ls-target-msg-id delimited by size
+               into ws-endpoint end-string.
+      *
+           call "http-request" using by reference ls-config
+               by content ws-endpoint
+               by value "DELETE  "
+               by reference ws-response end-call.
+           goback.
+       end program rv-delete-msg.
+      ******************************************************************
+       identification division.
+       program-id. rv-query-last-msg.
+       data division.
+       working-storage section.
+       copy "curl.cpy" replacing ==:pref:== by ==ws-==.
+       01  ws-endpoint picture x(255).
+       01  ws-response picture x(:rx-bufsize:).
+       01  ws-count picture 9(8).
+       01  ws-channel picture x(26).
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-target picture x(26).
+       copy "rmsg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       procedure division using by reference ls-config
+           by value ls-target
+           by reference ls-msg
+           returning omitted.
+      *
+           initialize ws-response.
+      *
+           initialize ws-endpoint.
+           string
+               ls-url delimited by space
+               "/channels/" delimited by size
+               ls-target delimited by size
+               "/messages" delimited by size
+               into ws-endpoint end-string.
+      *
+           call "http-request" using by reference ls-config
+               by content ws-endpoint
+               by value "GET "
+               by reference ws-response end-call.
+      *
+           initialize ls-msg, ws-count, ws-channel.
+           call "rv-parse-message" using by reference ws-response
+               by reference ls-msg
+               by reference ws-channel end-call.
+           goback.
+       end program rv-query-last-msg.
+      ******************************************************************
+      *Page through a channel's history from ls-after-id (exclusive,
+      *blank means "start of history") up to the newest message,
+      *oldest first, dispatching each one exactly like the WebSocket
+      *push path does - so a restart after downtime replays whatever
+      *commands came in while we were offline instead of only ever
+      *seeing the single latest message. Leaves the newest id it saw
+      *in ls-after-id so the caller can persist it (ls-route-last-id
+      *in the routing table rides along in config-state's checkpoint
+      *for exactly this).
+       identification division.
+       program-id. rv-catchup-msgs.
+       data division.
+       working-storage section.
+       01  ws-endpoint picture x(255).
+       01  ws-response picture x(:rx-bufsize:).
+       01  ws-remaining picture x(:rx-bufsize:).
+       01  ws-remaining-tmp picture x(:rx-bufsize:).
+       01  ws-channel picture x(26).
+       01  ws-mark-pos picture 9(8).
+       01  ws-skip-to picture 9(8).
+       01  ws-page-count picture 9(8).
+       01  ws-page-limit picture 9(4) value 50.
+       01  ws-more-pages picture x value 'Y'.
+           88 ws-no-more-pages value 'N'.
+       01  ws-scan-more picture x value 'Y'.
+           88 ws-scan-done value 'N'.
+       copy "rmsg.cpy" replacing ==:pref:== by ==ws==
+                       ==:levl:== by ==01==.
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-target picture x(26).
+       01  ls-after-id picture x(26).
+       procedure division using by reference ls-config
+           by value ls-target
+           by reference ls-after-id.
+      *
+           move 'Y' to ws-more-pages.
+           perform until ws-no-more-pages
+               initialize ws-response
+               initialize ws-endpoint
+               if ls-after-id(1:1) is equal to space
+                   string
+                       ls-url delimited by space
+                       "/channels/" delimited by size
+                       ls-target delimited by size
+                       "/messages?sort=Oldest&limit=50"
+                           delimited by size
+                       into ws-endpoint end-string
+               else
+                   string
+                       ls-url delimited by space
+                       "/channels/" delimited by size
+                       ls-target delimited by size
+                       "/messages?sort=Oldest&limit=50&after="
+                           delimited by size
+                       ls-after-id delimited by size
+                       into ws-endpoint end-string
+               end-if
+               call "http-request" using by reference ls-config
+                   by content ws-endpoint
+                   by value "GET "
+                   by reference ws-response end-call
+      *
+               move ws-response to ws-remaining
+               move zero to ws-page-count
+               move 'Y' to ws-scan-more
+               perform until ws-scan-done
+                   initialize ws-mark-pos
+                   inspect ws-remaining tallying ws-mark-pos
+                       for characters before initial '"_id":"'
+                   if ws-mark-pos is less than length of ws-remaining
+                       add 1 to ws-page-count
+                       initialize ws-msg, ws-channel
+                       call "rv-parse-message" using
+                           by reference ws-remaining
+                           by reference ws-msg
+                           by reference ws-channel end-call
+                       if ws-msg-id(1:1) is not equal to space
+                           call static "rv-dispatch-cmd" using
+                               by reference ls-config
+                               by value ws-channel
+                               by reference ws-msg end-call
+                           move ws-msg-id to ls-after-id
+                       end-if
+      *Skip past this message's own "_id" so the next INSPECT finds
+      *the following message instead of matching the same one again.
+                       compute ws-skip-to =
+                           ws-mark-pos + 1 + 7 + 26
+                       if ws-skip-to is greater than
+                           length of ws-remaining
+                           move 'N' to ws-scan-more
+                       else
+                           initialize ws-remaining-tmp
+                           move ws-remaining(ws-skip-to:)
+                               to ws-remaining-tmp
+                           move ws-remaining-tmp to ws-remaining
+                       end-if
+                   else
+                       move 'N' to ws-scan-more
+                   end-if
+               end-perform
+               if ws-page-count is less than ws-page-limit
+                   move 'N' to ws-more-pages
+               end-if
+           end-perform.
+           goback.
+       end program rv-catchup-msgs.
+      ******************************************************************
+      *Scheduled digest report - walks a channel's history the same
+      *paginated way rv-catchup-msgs does, tallying how many messages
+      *came in and who posted them, and writes a CSV summary we can
+      *review each morning instead of scrolling raw chat history.
+      *Starts the window at ls-after-id (blank means "beginning of
+      *history"); true per-hour bucketing is not attempted since
+      *nothing else in this codebase decodes a ULID's embedded
+      *timestamp, so the digest reports total volume and a
+      *per-poster breakdown instead. Hands the totals back to the
+      *caller too, so a chat-triggered run can echo them immediately
+      *instead of making the operator go read the CSV file.
+       identification division.
+       program-id. rv-channel-digest.
+       environment division.
+       input-output section.
+       file-control.
+           select fd-digest assign to "digest.csv"
+           organization is line sequential.
+       data division.
+       file section.
+       fd  fd-digest.
+       01  fs-digest-line pic x(200).
+       working-storage section.
+       01  ws-endpoint picture x(255).
+       01  ws-response picture x(:rx-bufsize:).
+       01  ws-remaining picture x(:rx-bufsize:).
+       01  ws-remaining-tmp picture x(:rx-bufsize:).
+       01  ws-channel picture x(26).
+       01  ws-mark-pos picture 9(8).
+       01  ws-skip-to picture 9(8).
+       01  ws-page-count picture 9(8).
+       01  ws-page-limit picture 9(4) value 50.
+       01  ws-more-pages picture x value 'Y'.
+           88 ws-no-more-pages value 'N'.
+       01  ws-scan-more picture x value 'Y'.
+           88 ws-scan-done value 'N'.
+       01  ws-first-id picture x(26).
+       01  ws-last-id picture x(26).
+       01  ws-poster-idx picture 9(4).
+       01  ws-posters occurs 16 times.
+           02 ws-poster-id pic x(26).
+           02 ws-poster-msg-count pic 9(8).
+       01  ws-digest-line pic x(200).
+       copy "rmsg.cpy" replacing ==:pref:== by ==ws==
+                       ==:levl:== by ==01==.
+       linkage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-target picture x(26).
+       01  ls-after-id picture x(26).
+       01  ls-msg-count picture 9(8).
+       01  ls-poster-count picture 9(4).
+       procedure division using by reference ls-config
+           by value ls-target
+           by value ls-after-id
+           by reference ls-msg-count
+           by reference ls-poster-count.
+           move zero to ls-msg-count.
+           move zero to ls-poster-count.
+           move spaces to ws-first-id, ws-last-id.
+           move 'Y' to ws-more-pages.
+           perform until ws-no-more-pages
+               initialize ws-response
+               initialize ws-endpoint
+               if ls-after-id(1:1) is equal to space
+                   string
+                       ls-url delimited by space
+                       "/channels/" delimited by size
+                       ls-target delimited by size
+                       "/messages?sort=Oldest&limit=50"
+                           delimited by size
+                       into ws-endpoint end-string
+               else
+                   string
+                       ls-url delimited by space
+                       "/channels/" delimited by size
+                       ls-target delimited by size
+                       "/messages?sort=Oldest&limit=50&after="
+                           delimited by size
+                       ls-after-id delimited by size
+                       into ws-endpoint end-string
+               end-if
+               call "http-request" using by reference ls-config
+                   by content ws-endpoint
+                   by value "GET "
+                   by reference ws-response end-call
+      *
+               move ws-response to ws-remaining
+               move zero to ws-page-count
+               move 'Y' to ws-scan-more
+               perform until ws-scan-done
+                   initialize ws-mark-pos
+                   inspect ws-remaining tallying ws-mark-pos
+                       for characters before initial '"_id":"'
+                   if ws-mark-pos is less than length of ws-remaining
+                       add 1 to ws-page-count
+                       initialize ws-msg, ws-channel
+                       call "rv-parse-message" using
+                           by reference ws-remaining
+                           by reference ws-msg
+                           by reference ws-channel end-call
+                       if ws-msg-id(1:1) is not equal to space
+                           add 1 to ls-msg-count
+                           if ws-first-id(1:1) is equal to space
+                               move ws-msg-id to ws-first-id
+                           end-if
+                           move ws-msg-id to ws-last-id
+                           move ws-msg-id to ls-after-id
+                           perform tally-poster
+                       end-if
+      *Skip past this message's own "_id" so the next INSPECT finds
+      *the following message instead of matching the same one again.
+                       compute ws-skip-to =
+                           ws-mark-pos + 1 + 7 + 26
+                       if ws-skip-to is greater than
+                           length of ws-remaining
+                           move 'N' to ws-scan-more
+                       else
+                           initialize ws-remaining-tmp
+                           move ws-remaining(ws-skip-to:)
+                               to ws-remaining-tmp
+                           move ws-remaining-tmp to ws-remaining
+                       end-if
+                   else
+                       move 'N' to ws-scan-more
+                   end-if
+               end-perform
+               if ws-page-count is less than ws-page-limit
+                   move 'N' to ws-more-pages
+               end-if
+           end-perform.
+           open output fd-digest.
+           move
+               "channel,message_count,distinct_posters,first_id,"
+               & "last_id"
+               to fs-digest-line.
+           write fs-digest-line end-write.
+           move spaces to ws-digest-line.
+           string
+               ls-target delimited by space
+               "," delimited by size
+               ls-msg-count delimited by size
+               "," delimited by size
+               ls-poster-count delimited by size
+               "," delimited by size
+               ws-first-id delimited by space
+               "," delimited by size
+               ws-last-id delimited by space
+               into ws-digest-line
+           end-string.
+           move ws-digest-line to fs-digest-line.
+           write fs-digest-line end-write.
+           move "author_id,message_count" to fs-digest-line.
+           write fs-digest-line end-write.
+           perform varying ws-poster-idx from 1 by 1
+               until ws-poster-idx > ls-poster-count
+               move spaces to ws-digest-line
+               string
+                   ws-poster-id(ws-poster-idx) delimited by space
+                   "," delimited by size
+                   ws-poster-msg-count(ws-poster-idx)
+                       delimited by size
+                   into ws-digest-line
+               end-string
+               move ws-digest-line to fs-digest-line
+               write fs-digest-line end-write
+           end-perform.
+           close fd-digest.
+           goback.
+      *-----------------------------------------------------------------
+      *Find ws-author-id's slot in the running poster tally, adding a
+      *new one (up to the 16-slot cap) when it hasn't posted yet.
+       tally-poster.
+           move zero to ws-poster-idx.
+           perform varying ws-poster-idx from 1 by 1
+               until ws-poster-idx > ls-poster-count
+               if ws-poster-id(ws-poster-idx) is equal to
+                   ws-author-id
+                   add 1 to ws-poster-msg-count(ws-poster-idx)
+                   exit perform
+               end-if
+           end-perform.
+           if ws-poster-idx > ls-poster-count
+               and ls-poster-count < 16
+               add 1 to ls-poster-count
+               move ws-author-id to ws-poster-id(ls-poster-count)
+               move 1 to ws-poster-msg-count(ls-poster-count)
+           end-if.
+       end program rv-channel-digest.
+      ******************************************************************
+      *Pull the fields we care about out of a raw message JSON blob.
+      *Shared by the poll path (rv-query-last-msg) and the WebSocket
+      *push path (ws-callback's client-receive) so both stay in sync.
+       identification division.
+       program-id. rv-parse-message.
+       data division.
+       working-storage section.
+       01  ws-count picture 9(8).
+       01  ws-scan-start picture 9(8).
+       01  ws-scan-idx picture 9(8).
+       01  ws-extract-len picture 9(8).
+       linkage section.
+       01  ls-buffer picture x(:rx-bufsize:).
+       copy "rmsg.cpy" replacing ==:pref:== by ==ls==
+                       ==:levl:== by ==01==.
+       01  ls-channel picture x(26).
+       procedure division using by reference ls-buffer
+           by reference ls-msg
+           by reference ls-channel.
+      *
+           initialize ls-channel, ls-msg-id, ls-author-id, ls-content.
+      *TODO: This is janky and clunky - we have JSON PARSE but GnuCOBOL
+      *doesn't support it yet! The id/channel/author fields are all
+      *fixed-width ULIDs with no special characters, so a straight
+      *fixed-length copy past the marker is safe for them - content
+      *is free text and needs the escape-aware scan below instead.
+           perform extract-channel.
+           perform extract-id.
+           perform extract-author.
+           perform extract-content.
+           goback.
+      *-----------------------------------------------------------------
+       extract-channel.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial '"channel":'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 10 to ws-count giving ws-count end-add
+      *Skip quote
+               add 1 to ws-count giving ws-count end-add
+               move ls-buffer(ws-count:26) to ls-channel
+           end-if.
+       extract-channel-exit.
+           exit.
+      *-----------------------------------------------------------------
+      *"_id" is the message's own id - has to be searched for before
+      *"author" since both are near the front of the record and share
+      *no common prefix, but order here doesn't otherwise matter.
+       extract-id.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial '"_id":'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 6 to ws-count giving ws-count end-add
+      *Skip quote
+               add 1 to ws-count giving ws-count end-add
+               move ls-buffer(ws-count:26) to ls-msg-id
+           end-if.
+       extract-id-exit.
+           exit.
+      *-----------------------------------------------------------------
+       extract-author.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial '"author":'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 9 to ws-count giving ws-count end-add
+      *Skip quote
+               add 1 to ws-count giving ws-count end-add
+               move ls-buffer(ws-count:26) to ls-author-id
+           end-if.
+       extract-author-exit.
+           exit.
+      *-----------------------------------------------------------------
+      *Content is free text, so a blind fixed-byte copy (the old
+      *approach) can slice a multi-byte escape in half or run past a
+      *short message into unrelated JSON. Scan forward from the open
+      *quote to the first quote that isn't itself escaped by a
+      *backslash, and copy exactly that span - if the key is missing
+      *entirely (e.g. a system message with no content) ls-content is
+      *left blank instead of holding garbage.
+       extract-content.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial '"content":"'.
+           if ws-count is less than length of ls-buffer
+               add 11 to ws-count giving ws-scan-start end-add
+               move ws-scan-start to ws-scan-idx
+               perform until ws-scan-idx > length of ls-buffer
+                   if ls-buffer(ws-scan-idx:1) is equal to '"'
+                       and ls-buffer(ws-scan-idx - 1:1) is not equal
+                           to '\'
+                       exit perform
+                   end-if
+                   add 1 to ws-scan-idx
+               end-perform
+               if ws-scan-idx is greater than ws-scan-start
+                   compute ws-extract-len =
+                       ws-scan-idx - ws-scan-start
+                   if ws-extract-len is greater than
+                       length of ls-content
+                       move length of ls-content to ws-extract-len
+                   end-if
+                   move ls-buffer(ws-scan-start:ws-extract-len)
+                       to ls-content
+               end-if
+           end-if.
+       extract-content-exit.
+           exit.
+       end program rv-parse-message.
+      ******************************************************************
+      *Pull the fields out of a raw MessageReact event (a user adding
+      *a reaction to an existing message) the same janky marker-scan
+      *way rv-parse-message does for a Message event, above - ls-type
+      *lets client-receive tell the two event shapes apart before it
+      *decides which parser to call.
        identification division.
-       program-id. rv-query-last-msg.
+       program-id. rv-parse-reaction.
        data division.
        working-storage section.
-       copy "curl.cpy" replacing ==:pref:== by ==ws-==.
-       01  ws-endpoint picture x(255).
-       01  ws-response picture x(:rx-bufsize:).
        01  ws-count picture 9(8).
+       01  ws-scan-start picture 9(8).
+       01  ws-scan-idx picture 9(8).
+       01  ws-extract-len picture 9(8).
        linkage section.
-       copy "rcfg.cpy" replacing ==:pref:== by ==ls==
-                       ==:levl:== by ==01==.
-       01  ls-target picture x(26).
-       copy "rmsg.cpy" replacing ==:pref:== by ==ls==
-                       ==:levl:== by ==01==.
-       procedure division using by reference ls-config
-           by value ls-target
-           by reference ls-msg
-           returning omitted.
-      *
-           initialize ws-response.
-      *
-           initialize ws-endpoint.
-           string
-               ls-url delimited by space
-               "/channels/" delimited by size
-               ls-target delimited by size
-               "/messages" delimited by size
-               into ws-endpoint end-string.
-      *
-           call "http-request" using by reference ls-config
-               by content ws-endpoint
-               by value "GET "
-               by reference ws-response end-call.
+       01  ls-buffer picture x(:rx-bufsize:).
+       01  ls-channel picture x(26).
+       01  ls-target-msg-id picture x(26).
+       01  ls-user-id picture x(26).
+       01  ls-emoji picture x(32).
+       procedure division using by reference ls-buffer
+           by reference ls-channel
+           by reference ls-target-msg-id
+           by reference ls-user-id
+           by reference ls-emoji.
       *
-           initialize ls-msg, ws-count.
-      *TODO: This is janky and clunky - we have JSON PARSE but GnuCOBOL
-      *doesn't support it yet!
-           inspect ws-response tallying ws-count
-               for characters before initial '"content":'.
-           add 1 to ws-count giving ws-count end-add.
-           add 10 to ws-count giving ws-count end-add.
+           initialize ls-channel, ls-target-msg-id, ls-user-id,
+               ls-emoji.
+           perform extract-channel-id.
+           perform extract-msg-id.
+           perform extract-user-id.
+           perform extract-emoji-id.
+           goback.
+      *-----------------------------------------------------------------
+       extract-channel-id.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial '"channel_id":'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 13 to ws-count giving ws-count end-add
       *Skip quote
-           add 1 to ws-count giving ws-count end-add.
-           move ws-response(ws-count:80) to ls-content.
+               add 1 to ws-count giving ws-count end-add
+               move ls-buffer(ws-count:26) to ls-channel
+           end-if.
+       extract-channel-id-exit.
+           exit.
+      *-----------------------------------------------------------------
+      *The reacted-to message's own id comes back under the plain
+      *"id" key on a MessageReact event (unlike "_id" on a Message).
+       extract-msg-id.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial '"id":'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 5 to ws-count giving ws-count end-add
+      *Skip quote
+               add 1 to ws-count giving ws-count end-add
+               move ls-buffer(ws-count:26) to ls-target-msg-id
+           end-if.
+       extract-msg-id-exit.
+           exit.
+      *-----------------------------------------------------------------
+       extract-user-id.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial '"user_id":'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 10 to ws-count giving ws-count end-add
+      *Skip quote
+               add 1 to ws-count giving ws-count end-add
+               move ls-buffer(ws-count:26) to ls-user-id
+           end-if.
+       extract-user-id-exit.
+           exit.
+      *-----------------------------------------------------------------
+      *emoji_id is either a custom emoji's ULID or a literal unicode
+      *character - either way it is short enough to sit well inside
+      *the 32-byte field, unlike the fixed-width ids above.
+       extract-emoji-id.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial '"emoji_id":'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 11 to ws-count giving ws-scan-start end-add
+               move ws-scan-start to ws-scan-idx
+               perform until ws-scan-idx > length of ls-buffer
+                   if ls-buffer(ws-scan-idx:1) is equal to '"'
+                       exit perform
+                   end-if
+                   add 1 to ws-scan-idx
+               end-perform
+               if ws-scan-idx is greater than ws-scan-start
+                   compute ws-extract-len =
+                       ws-scan-idx - ws-scan-start
+                   if ws-extract-len is greater than
+                       length of ls-emoji
+                       move length of ls-emoji to ws-extract-len
+                   end-if
+                   move ls-buffer(ws-scan-start:ws-extract-len)
+                       to ls-emoji
+               end-if
+           end-if.
+       extract-emoji-id-exit.
+           exit.
+       end program rv-parse-reaction.
+      ******************************************************************
+      *Pull the capability-report fields out of a raw node-info JSON
+      *blob (GET / response) for rv-query-node's report, below. Same
+      *janky marker-search approach as rv-parse-message, since JSON
+      *PARSE isn't supported yet - a disabled microservice has no
+      *"url" key in the real API, so we only look for one once we've
+      *already seen "enabled":true for it.
+       identification division.
+       program-id. rv-parse-node.
+       data division.
+       working-storage section.
+       01  ws-count picture 9(8).
+       01  ws-scan-start picture 9(8).
+       01  ws-scan-idx picture 9(8).
+       01  ws-extract-len picture 9(8).
+       linkage section.
+       01  ls-buffer picture x(:rx-bufsize:).
+       copy "rqry.cpy" replacing ==:pref:== by ==ls==.
+       procedure division using by reference ls-buffer
+           by reference ls-query-node.
+           initialize ls-query-node.
+           perform extract-revolt.
+           perform extract-captcha.
+           perform extract-email.
+           perform extract-invite-only.
+           perform extract-autumn.
+           perform extract-january.
+           perform extract-voso.
+           perform extract-ws-app-vapid.
+           perform extract-build.
            goback.
-       end program rv-query-last-msg.
+       extract-revolt.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial '"revolt":"'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 10 to ws-count giving ws-count end-add
+               perform scan-quoted-value
+               if ws-extract-len is greater than zero
+                   move ls-buffer(ws-scan-start:ws-extract-len)
+                       to ls-revolt
+               end-if
+           end-if.
+       extract-captcha.
+           move 'N' to ls-captcha-enabled.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial
+                   '"captcha":{"enabled":'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 21 to ws-count giving ws-count end-add
+               if ls-buffer(ws-count:4) is equal to "true"
+                   move 'Y' to ls-captcha-enabled
+               end-if
+           end-if.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial '"key":"'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 7 to ws-count giving ws-count end-add
+               perform scan-quoted-value
+               if ws-extract-len is greater than zero
+                   move ls-buffer(ws-scan-start:ws-extract-len)
+                       to ls-captcha-key
+               end-if
+           end-if.
+       extract-email.
+           move 'N' to ls-email.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial '"email":'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 8 to ws-count giving ws-count end-add
+               if ls-buffer(ws-count:4) is equal to "true"
+                   move 'Y' to ls-email
+               end-if
+           end-if.
+       extract-invite-only.
+           move 'N' to ls-invite-only.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial '"invite_only":'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 14 to ws-count giving ws-count end-add
+               if ls-buffer(ws-count:4) is equal to "true"
+                   move 'Y' to ls-invite-only
+               end-if
+           end-if.
+       extract-autumn.
+           move 'N' to ls-autumn-enabled.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial
+                   '"autumn":{"enabled":'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 20 to ws-count giving ws-count end-add
+               if ls-buffer(ws-count:4) is equal to "true"
+                   move 'Y' to ls-autumn-enabled
+               end-if
+           end-if.
+           if ls-autumn-enabled is equal to 'Y'
+               initialize ws-count
+               inspect ls-buffer tallying ws-count
+                   for characters before initial
+                       '"autumn":{"enabled":true,"url":"'
+               if ws-count is less than length of ls-buffer
+                   add 1 to ws-count giving ws-count end-add
+                   add 32 to ws-count giving ws-count end-add
+                   perform scan-quoted-value
+                   if ws-extract-len is greater than zero
+                       move ls-buffer(ws-scan-start:ws-extract-len)
+                           to ls-autumn-url
+                   end-if
+               end-if
+           end-if.
+       extract-january.
+           move 'N' to ls-january-enabled.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial
+                   '"january":{"enabled":'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 21 to ws-count giving ws-count end-add
+               if ls-buffer(ws-count:4) is equal to "true"
+                   move 'Y' to ls-january-enabled
+               end-if
+           end-if.
+           if ls-january-enabled is equal to 'Y'
+               initialize ws-count
+               inspect ls-buffer tallying ws-count
+                   for characters before initial
+                       '"january":{"enabled":true,"url":"'
+               if ws-count is less than length of ls-buffer
+                   add 1 to ws-count giving ws-count end-add
+                   add 33 to ws-count giving ws-count end-add
+                   perform scan-quoted-value
+                   if ws-extract-len is greater than zero
+                       move ls-buffer(ws-scan-start:ws-extract-len)
+                           to ls-january-url
+                   end-if
+               end-if
+           end-if.
+       extract-voso.
+           move 'N' to ls-voso-enabled.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial '"voso":{"enabled":'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 18 to ws-count giving ws-count end-add
+               if ls-buffer(ws-count:4) is equal to "true"
+                   move 'Y' to ls-voso-enabled
+               end-if
+           end-if.
+           if ls-voso-enabled is equal to 'Y'
+               initialize ws-count
+               inspect ls-buffer tallying ws-count
+                   for characters before initial
+                       '"voso":{"enabled":true,"url":"'
+               if ws-count is less than length of ls-buffer
+                   add 1 to ws-count giving ws-count end-add
+                   add 30 to ws-count giving ws-count end-add
+                   perform scan-quoted-value
+                   if ws-extract-len is greater than zero
+                       move ls-buffer(ws-scan-start:ws-extract-len)
+                           to ls-voso-url
+                   end-if
+               end-if
+           end-if.
+      *Shared by extract-autumn/extract-january/extract-voso above -
+      *ws-count is positioned right after the opening quote of a
+      *"url":" value on entry; scans forward to the closing,
+      *non-escaped quote the same way rv-parse-message's
+      *extract-content does, instead of copying a fixed 80 bytes that
+      *would run past the url into whatever JSON follows it.
+       scan-quoted-value.
+           move ws-count to ws-scan-start.
+           move ws-scan-start to ws-scan-idx.
+           move zero to ws-extract-len.
+           perform until ws-scan-idx > length of ls-buffer
+               if ls-buffer(ws-scan-idx:1) is equal to '"'
+                   and ls-buffer(ws-scan-idx - 1:1) is not equal
+                       to '\'
+                   exit perform
+               end-if
+               add 1 to ws-scan-idx
+           end-perform.
+           if ws-scan-idx is greater than ws-scan-start
+               compute ws-extract-len = ws-scan-idx - ws-scan-start
+               if ws-extract-len is greater than 80
+                   move 80 to ws-extract-len
+               end-if
+           end-if.
+       extract-ws-app-vapid.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial '"ws":"'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 6 to ws-count giving ws-count end-add
+               perform scan-quoted-value
+               if ws-extract-len is greater than zero
+                   move ls-buffer(ws-scan-start:ws-extract-len)
+                       to ls-ws
+               end-if
+           end-if.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial '"app":"'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 7 to ws-count giving ws-count end-add
+               perform scan-quoted-value
+               if ws-extract-len is greater than zero
+                   move ls-buffer(ws-scan-start:ws-extract-len)
+                       to ls-app
+               end-if
+           end-if.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial '"vapid":"'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 9 to ws-count giving ws-count end-add
+               perform scan-quoted-value
+               if ws-extract-len is greater than zero
+                   move ls-buffer(ws-scan-start:ws-extract-len)
+                       to ls-vapid
+               end-if
+           end-if.
+       extract-build.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial '"commit_sha":"'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 14 to ws-count giving ws-count end-add
+               perform scan-quoted-value
+               if ws-extract-len is greater than zero
+                   move ls-buffer(ws-scan-start:ws-extract-len)
+                       to ls-build-commit-sha
+               end-if
+           end-if.
+           initialize ws-count.
+           inspect ls-buffer tallying ws-count
+               for characters before initial
+                   '"commit_timestamp":"'.
+           if ws-count is less than length of ls-buffer
+               add 1 to ws-count giving ws-count end-add
+               add 20 to ws-count giving ws-count end-add
+               perform scan-quoted-value
+               if ws-extract-len is greater than zero
+                   move ls-buffer(ws-scan-start:ws-extract-len)
+                       to ls-build-commit-timestamp
+               end-if
+           end-if.
+       end program rv-parse-node.
       ******************************************************************
+      *GET / and report which optional Revolt microservices the
+      *instance we are pointed at actually has turned on - handy for
+      *confirming a self-hosted server supports what we need before
+      *we point the bot at it for real.
        identification division.
        program-id. rv-query-node.
        data division.
@@ -288,6 +1927,7 @@
        copy "curl.cpy" replacing ==:pref:== by ==ws-==.
        01  ws-endpoint picture x(255).
        01  ws-response picture x(:rx-bufsize:).
+       copy "rqry.cpy" replacing ==:pref:== by ==ws==.
        linkage section.
        copy "rcfg.cpy" replacing ==:pref:== by ==ls==
                        ==:levl:== by ==01==.
@@ -306,7 +1946,40 @@
                by content ws-endpoint
                by value "GET "
                by reference ws-response end-call.
+           call "rv-parse-node" using by reference ws-response
+               by reference ws-query-node end-call.
+      *Cache Autumn's base url on ls-config so rv-upload-attachment
+      *has somewhere to send files without every caller having to
+      *re-run the capability check itself.
+           if ws-autumn-enabled is equal to 'Y'
+               move ws-autumn-url to ls-autumn-base-url
+           end-if.
+      *Cache Voso's availability/url the same way, so a voice-reliant
+      *command can check ls-voso-enabled on ls-config instead of
+      *re-running this whole capability check itself.
+           move ws-voso-enabled to ls-voso-enabled.
+           if ws-voso-enabled is equal to 'Y'
+               move ws-voso-url to ls-voso-url
+           end-if.
+           perform display-capability-report.
            goback.
+      *-----------------------------------------------------------------
+       display-capability-report.
+           display "=== Revolt Node Capability Report ===" end-display.
+           display "Revolt version  : " ws-revolt(1:40) end-display.
+           display "Build commit    : " ws-build-commit-sha(1:40)
+               end-display.
+           display "Build timestamp : " ws-build-commit-timestamp(1:40)
+               end-display.
+           display "Captcha enabled : " ws-captcha-enabled end-display.
+           display "Email verify    : " ws-email end-display.
+           display "Invite only     : " ws-invite-only end-display.
+           display "Autumn (files)  : " ws-autumn-enabled " "
+               ws-autumn-url(1:40) end-display.
+           display "January (embed) : " ws-january-enabled " "
+               ws-january-url(1:40) end-display.
+           display "Voso (voice)    : " ws-voso-enabled " "
+               ws-voso-url(1:40) end-display.
        end program rv-query-node.
       ******************************************************************
        identification division.
@@ -317,11 +1990,30 @@
        01  ws-count picture 9(8).
        01  ws-write-pgm usage program-pointer.
        01  ws-status :tp-uint: synchronized.
+       01  ws-http-code :tp-long: synchronized.
+      *A Revolt rate-limit (429) or a 5xx during their maintenance
+      *window is retried with a doubling backoff before we give up
+      *and hand the caller whatever ended up in ls-response.
+       01  ws-retry-count :tp-int:.
+       01  ws-retry-max :tp-int: value 3.
+       01  ws-retry-delay-secs :tp-int: value 1.
+       01  ws-sleep-secs picture 9(2).
+       01  ws-keep-retrying picture x value 'Y'.
+           88 ws-done-retrying value 'N'.
+       01  ws-retry-count-disp picture zz9.
+       01  ws-http-code-disp picture zzz9.
+       01  ws-log-line picture x(200).
+      *Canned fixture handed back in place of a live response when
+      *ls-config is running in dry-run mode - see the dry-run check
+      *just below.
+       01  ws-fixture-text picture x(:rx-bufsize:)
+           value '{"_id":"dryrun0000000000000000","dry_run":true}'.
+       01  ws-fixture-view picture x(:rx-bufsize:) based.
        linkage section.
        copy "rcfg.cpy" replacing ==:pref:== by ==ls==
                        ==:levl:== by ==01==.
        01  ls-endpoint picture x(255).
-       01  ls-reqtype picture x(4).
+       01  ls-reqtype picture x(8).
        01  ls-response usage pointer.
        procedure division using by reference ls-config
            by value ls-endpoint
@@ -329,6 +2021,17 @@
            by value ls-response.
       *
            display "[API] " ls-reqtype " at " ls-endpoint end-display.
+      *Offline test mode - log what would have gone out and hand the
+      *caller canned fixture text instead of touching the network, so
+      *rv-onrun's command logic can be exercised without posting to a
+      *live Revolt server.
+           if ls-dry-run-on
+               display "[API] DRY-RUN - not sending " ls-reqtype
+                   " to " ls-endpoint end-display
+               set address of ws-fixture-view to ls-response
+               move ws-fixture-text to ws-fixture-view
+               goback
+           end-if.
            initialize ws-count.
            inspect ls-endpoint tallying ws-count
                for characters before space.
@@ -343,26 +2046,73 @@
            call "curl-easy-setopt" using by value ls-curl
                by value ws-curlopt-url
                by reference ls-endpoint end-call.
-      *    call "curl-easy-setopt" using by value ls-curl
-      *        by value ws-curlopt-verbose
-      *        by value 1 end-call.
+           if ls-debug-on
+               call "curl-easy-setopt" using by value ls-curl
+                   by value ws-curlopt-verbose
+                   by value 1 end-call
+           end-if.
            call "curl-easy-setopt" using by value ls-curl
                by value ws-curlopt-use-ssl
                by value x'ff' end-call.
            call "curl-easy-setopt" using by value ls-curl
                by value ws-curlopt-httpheader
                by value ls-chunks end-call.
-      *    call "curl-dump-slist" using
-      *        by value ls-chunks end-call.
-           evaluate ls-reqtype(1:1)
-               when 'G'
+           if ls-debug-on
+               call "curl-dump-slist" using
+                   by value ls-chunks end-call
+           end-if.
+      *Bound how long one call can hang, so a slow or unresponsive
+      *endpoint can't freeze the poll loop (and the lws-service call
+      *sharing its thread) indefinitely.
+           if ls-connect-timeout-secs is equal to zero
+               move 10 to ls-connect-timeout-secs
+           end-if.
+           if ls-request-timeout-secs is equal to zero
+               move 30 to ls-request-timeout-secs
+           end-if.
+           call "curl-easy-setopt" using by value ls-curl
+               by value ws-curlopt-connecttimeout
+               by value ls-connect-timeout-secs end-call.
+           call "curl-easy-setopt" using by value ls-curl
+               by value ws-curlopt-timeout
+               by value ls-request-timeout-secs end-call.
+      *PATCH and DELETE both have to ride on CURLOPT_CUSTOMREQUEST -
+      *libcurl has no CURLOPT_PATCH/CURLOPT_DELETE switch of its own,
+      *so the verb just overrides whatever CURLOPT_POST above chose.
+      *ls-curl is one easy handle reused for this account's entire
+      *run (set up once by rv-curl-handle-init), so PATCH/DELETE also
+      *have to turn CURLOPT_POST back off themselves - left alone, a
+      *POST or PATCH issued earlier in the run would leave it set,
+      *and libcurl would still attach that stale CURLOPT_POSTFIELDS
+      *body to a later DELETE. DELETE also has no body of its own, so
+      *it clears CURLOPT_POSTFIELDS back to null rather than leaving
+      *a stale pointer from a prior POST/PATCH call in place.
+           evaluate ls-reqtype(1:6)
+               when "GET   "
                   call "curl-easy-setopt" using by value ls-curl
                       by value ws-curlopt-post
                       by value 0 end-call
-               when 'P'
+               when "POST  "
                   call "curl-easy-setopt" using by value ls-curl
                       by value ws-curlopt-post
                       by value 1 end-call
+               when "PATCH "
+                  call "curl-easy-setopt" using by value ls-curl
+                      by value ws-curlopt-post
+                      by value 0 end-call
+                  call "curl-easy-setopt" using by value ls-curl
+                      by value ws-curlopt-customrequest
+                      by reference "PATCH" end-call
+               when "DELETE"
+                  call "curl-easy-setopt" using by value ls-curl
+                      by value ws-curlopt-post
+                      by value 0 end-call
+                  call "curl-easy-setopt" using by value ls-curl
+                      by value ws-curlopt-postfields
+                      by value 0 end-call
+                  call "curl-easy-setopt" using by value ls-curl
+                      by value ws-curlopt-customrequest
+                      by reference "DELETE" end-call
            end-evaluate.
            set ws-write-pgm to entry "http-output-fill".
            call "curl-easy-setopt" using by value ls-curl
@@ -371,28 +2121,85 @@
            call "curl-easy-setopt" using by value ls-curl
                by value ws-curlopt-writedata
                by value ls-response end-call.
-      *Perform the request
-           call "curl-easy-perform" using by value ls-curl
-               returning ws-status end-call.
-           display "[API] curl call: " ws-status end-display.
+      *Perform the request, retrying a 429 or 5xx HTTP status with a
+      *doubling backoff instead of treating curl's transport-level
+      *success as the whole story.
+           move zero to ws-retry-count.
+           move 1 to ws-retry-delay-secs.
+           move 'Y' to ws-keep-retrying.
+           perform until ws-done-retrying
+               move 'N' to ws-keep-retrying
+               call "http-output-fill" using by value null
+                   by value zero
+                   by value zero
+                   by value ls-response end-call
+               call "curl-easy-perform" using by value ls-curl
+                   returning ws-status end-call
+               display "[API] curl call: " ws-status end-display
+               if ws-status is equal to zero
+                   initialize ws-http-code
+                   call "curl-easy-getinfo" using by value ls-curl
+                       by value ws-curlinfo-response-code
+                       by reference ws-http-code end-call
+                   display "[API] HTTP status: " ws-http-code
+                       end-display
+                   if ws-http-code is equal to 429
+                       or ws-http-code is greater than or equal to 500
+                       add 1 to ws-retry-count
+                       if ws-retry-count is greater than ws-retry-max
+                           move ws-retry-count to ws-retry-count-disp
+                           move ws-http-code to ws-http-code-disp
+                           string "[API] Giving up after "
+                               delimited by size
+                               function trim(ws-retry-count-disp)
+                               delimited by size
+                               " retries on " delimited by size
+                               function trim(ws-http-code-disp)
+                               delimited by size into ws-log-line
+                           end-string
+                           call static "rv-log" using by value "WARN"
+                               by value ws-log-line end-call
+                       else
+                           display "[API] Retrying (" ws-retry-count
+                               " of " ws-retry-max ") in "
+                               ws-retry-delay-secs " second(s)"
+                               end-display
+                           move ws-retry-delay-secs to ws-sleep-secs
+                           call "C$SLEEP" using by content
+                               ws-sleep-secs end-call
+                           multiply 2 by ws-retry-delay-secs
+                               giving ws-retry-delay-secs end-multiply
+                           move 'Y' to ws-keep-retrying
+                       end-if
+                   end-if
+               end-if
+           end-perform
            goback.
        end program http-request.
       ******************************************************************
+      *curl's CURLOPT_WRITEFUNCTION callback - copies each chunk of a
+      *response straight into the caller's own ls-userdata buffer
+      *(whatever was set via CURLOPT_WRITEDATA - the ls-response
+      *passed down through http-request) at a running offset, so
+      *every call gets its own private response buffer instead of
+      *every call's output landing in one shared, ever-growing
+      *response.txt. http-request sends a null-ls-data "reset" call
+      *directly (not through curl) immediately before each
+      *curl-easy-perform attempt, tagging the request with the next
+      *id in ws-request-id and zeroing the offset so a retried call
+      *starts its buffer over instead of appending to the previous
+      *attempt's partial data.
        identification division.
        program-id. http-output-fill.
-       environment division.
-       input-output section.
-       file-control.
-           select optional fs-outputs assign to "response.txt"
-           organization is line sequential.
        data division.
-       file section.
-       fd  fs-outputs.
-       01  fs-output picture x(:rx-bufsize:).
        working-storage section.
        01  ws-text picture x(:rx-bufsize:).
        01  ws-data picture x(:rx-bufsize:) based.
+       01  ws-dest picture x(:rx-bufsize:) based.
        01  ws-total :tp-uint: synchronized.
+       01  ws-offset :tp-uint: synchronized value zero.
+       01  ws-dest-pos :tp-uint: synchronized.
+       01  ws-request-id :tp-uint: synchronized value zero.
        linkage section.
        01  ls-data usage is pointer synchronized.
        01  ls-size :tp-sizet: synchronized.
@@ -404,19 +2211,30 @@
            by value ls-size
            by value ls-nmemb
            by value ls-userdata.
+           if ls-data is equal to null
+               move zero to ws-offset
+               add 1 to ws-request-id
+               display "[API] response buffer #" ws-request-id
+                   " reset" end-display
+               goback
+           end-if.
       *
            initialize ws-text.
       *
            multiply ls-size-num by ls-nmemb-num
                giving ws-total end-multiply.
       *
-           display "ws-total " ws-total end-display.
+           display "[API] response buffer #" ws-request-id " chunk "
+               ws-total " byte(s)" end-display.
            set address of ws-data to ls-data.
            move ws-data(1:ws-total) to ws-text.
-           display "ws-writing " ws-text end-display.
-           open extend fs-outputs.
-           write fs-output from ws-text end-write.
-           close fs-outputs.
+           set address of ws-dest to ls-userdata.
+           if (ws-offset + ws-total) is less than length of ws-dest
+               compute ws-dest-pos = ws-offset + 1
+               move ws-text(1:ws-total) to ws-dest(ws-dest-pos:
+                   ws-total)
+               add ws-total to ws-offset
+           end-if.
       *
            set return-code to ws-total.
       *
@@ -439,6 +2257,19 @@
        01  ws-p-vhost usage is pointer.
        01  ws-p-protocol usage is pointer.
        01  ws-status :tp-int:.
+       01  ws-frame picture x(:rx-bufsize:).
+       01  ws-frame-based picture x(:rx-bufsize:) based.
+       01  ws-frame-len :tp-uint: synchronized.
+       01  ws-channel picture x(26).
+       copy "rmsg.cpy" replacing ==:pref:== by ==ws==
+                       ==:levl:== by ==01==.
+       01  ws-is-reaction picture x value 'N'.
+           88 ws-frame-is-reaction value 'Y'.
+       01  ws-react-msg-id picture x(26).
+       01  ws-react-user-id picture x(26).
+       01  ws-react-emoji picture x(32).
+       01  ws-reconnect-count-disp picture zz9.
+       01  ws-log-line picture x(200).
        linkage section.
        01  ls-wsi usage is pointer synchronized.
        01  ls-reason :tp-int: synchronized.
@@ -509,49 +2340,156 @@
            display "[API] WebSocket writeable" end-display.
        client-established.
            display "[API] WebSocket established" end-display.
+      *A clean connect means the outage, if any, is over - reset the
+      *backoff so the next drop starts counting from the base delay.
+           move zero to ws-reconnect-count in ws-config.
+           move ws-reconnect-base-delay-secs in ws-config
+               to ws-reconnect-delay-secs in ws-config.
+           if ws-keepalive-usecs in ws-config is equal to zero
+               move 5000000 to ws-keepalive-usecs in ws-config
+           end-if.
            call "lws-set-timer-usecs" using
                by value ls-wsi
-               by value 5000000
+               by value ws-keepalive-usecs in ws-config
                returning omitted end-call.
        client-receive.
-           display "[API] WebSocket receive" end-display.
+           display "[API] WebSocket receive, length " ls-length
+               end-display.
+           if ls-in is not equal to null and ls-length is greater than
+               zero
+               if ls-length is less than length of ws-frame
+                   move ls-length to ws-frame-len
+               else
+                   move length of ws-frame to ws-frame-len
+               end-if
+               initialize ws-frame
+               set address of ws-frame-based to ls-in
+               move ws-frame-based(1:ws-frame-len) to ws-frame
+      *A reaction add comes over the same socket as a new message,
+      *tagged "type":"MessageReact" instead of "type":"Message" - tell
+      *the two apart before deciding which parser/dispatcher to run.
+               move 'N' to ws-is-reaction
+               initialize ws-count
+               inspect ws-frame tallying ws-count
+                   for characters before initial
+                   '"type":"MessageReact"'
+               if ws-count is less than length of ws-frame
+                   move 'Y' to ws-is-reaction
+               end-if
+               if ws-frame-is-reaction
+                   initialize ws-channel, ws-react-msg-id,
+                       ws-react-user-id, ws-react-emoji
+                   call "rv-parse-reaction" using
+                       by reference ws-frame
+                       by reference ws-channel
+                       by reference ws-react-msg-id
+                       by reference ws-react-user-id
+                       by reference ws-react-emoji end-call
+                   if ws-channel(1:1) is not equal to space
+                       call "rv-dispatch-reaction" using
+                           by reference ws-config
+                           by value ws-channel
+                           by value ws-react-msg-id
+                           by value ws-react-user-id
+                           by value ws-react-emoji end-call
+                   end-if
+               else
+      *Decode the event and, if it is a message we recognize,
+      *dispatch it immediately instead of waiting for rv-onrun's
+      *next poll.
+                   initialize ws-msg, ws-channel
+                   call "rv-parse-message" using by reference ws-frame
+                       by reference ws-msg
+                       by reference ws-channel end-call
+                   if ws-channel(1:1) is not equal to space
+                       call "rv-dispatch-cmd" using
+                           by reference ws-config
+                           by value ws-channel
+                           by reference ws-msg end-call
+                   end-if
+               end-if
+           end-if.
        client-error.
            display "[API] Client-Error! <" no advancing end-display.
            call static "cob_print" using by value ls-in end-call.
            display ">" end-display.
            perform client-close.
-           stop run returning 1.
        client-close.
            display "[API] Closing WebSocket" end-display.
            set ws-client-wsi in ws-config to null.
-           call "lws-get-vhost" using by value ls-wsi
-               by reference ws-p-vhost
-               returning omitted end-call.
-           call "lws-get-protocol" using by value ls-wsi
-               by reference ws-p-protocol
-               returning omitted end-call.
-           call "lws-timed-callback-vh-protocol" using
-               by value ws-p-vhost
-               by value ws-p-protocol
-               by value 1000
-               by value 1
-               returning omitted end-call.
+           perform schedule-reconnect.
        client-timer.
            display "[API] Client timer!?" end-display.
            call "lws-callback-on-writable" using by value ls-wsi
                returning omitted end-call.
+           if ws-keepalive-usecs in ws-config is equal to zero
+               move 5000000 to ws-keepalive-usecs in ws-config
+           end-if.
            call "lws-set-timer-usecs" using by value ls-wsi
-               by value 5000000
+               by value ws-keepalive-usecs in ws-config
                returning omitted end-call.
        client-receive-pong.
-           display "[API] Callback Received pong!?" end-display.
-           stop run returning 1.
+           display "[API] Callback Received pong - treating the link"
+               " as dead" end-display.
+           perform client-close.
        client-user.
            display "[API] Callback USER" end-display.
            call "ws-connect-client" using by reference ws-config
                returning ws-status end-call.
            if ws-status is equal to zero then
                display "[API] Connecting client!" end-display
+               move zero to ws-reconnect-count in ws-config
+           else
+               perform schedule-reconnect
+           end-if.
+      *-----------------------------------------------------------------
+      *Retry the connection with an increasing delay instead of
+      *killing the process - give up only after ws-reconnect-max-
+      *retries consecutive failures. Max/base come from the config
+      *file (see load-reconnect in rv-test-main); zero means "use the
+      *house default" the first time through.
+       schedule-reconnect.
+           if ws-reconnect-max-retries in ws-config is equal to zero
+               move 8 to ws-reconnect-max-retries in ws-config
+           end-if.
+           if ws-reconnect-base-delay-secs in ws-config is equal to
+               zero
+               move 1 to ws-reconnect-base-delay-secs in ws-config
+           end-if.
+           if ws-reconnect-delay-secs in ws-config is less than
+               ws-reconnect-base-delay-secs in ws-config
+               move ws-reconnect-base-delay-secs in ws-config
+                   to ws-reconnect-delay-secs in ws-config
+           end-if.
+           add 1 to ws-reconnect-count in ws-config.
+           add 1 to ws-reconnect-total-count in ws-config.
+           if ws-reconnect-count in ws-config is greater than
+               ws-reconnect-max-retries in ws-config
+               move ws-reconnect-count in ws-config
+                   to ws-reconnect-count-disp
+               string "[API] Giving up after " delimited by size
+                   function trim(ws-reconnect-count-disp)
+                   delimited by size
+                   " reconnect attempts" delimited by size
+                   into ws-log-line
+               end-string
+               call static "rv-log" using by value "ERROR"
+                   by value ws-log-line end-call
+      *Mark only this account's slot exhausted instead of stopping
+      *the whole process - ws-callback is the one shared protocol
+      *callback for every account in the pool, so stop run here used
+      *to take every other account's session down with it.
+      *ws-reconnect-exhausted rides back to ls-config on
+      *config-state's next "write" the same way every other field in
+      *ws-config does, and tick-account-N retires just that slot once
+      *it sees the flag set.
+               move 'Y' to ws-reconnect-exhausted in ws-config
+           else
+               display "[API] Reconnect attempt "
+                   ws-reconnect-count in ws-config
+                   " of " ws-reconnect-max-retries in ws-config
+                   " in " ws-reconnect-delay-secs in ws-config
+                   " second(s)" end-display
                call "lws-get-vhost" using by value ls-wsi
                    by reference ws-p-vhost
                    returning omitted end-call
@@ -562,10 +2500,103 @@
                    by value ws-p-vhost
                    by value ws-p-protocol
                    by value 1000
-                   by value 1
+                   by value ws-reconnect-delay-secs in ws-config
                    returning omitted end-call
+               multiply 2 by ws-reconnect-delay-secs in ws-config
+                   giving ws-reconnect-delay-secs in ws-config
+                   end-multiply
+               if ws-reconnect-delay-secs in ws-config is greater
+                   than 60
+                   move 60 to ws-reconnect-delay-secs in ws-config
+               end-if
            end-if.
        end program ws-callback.
+      ******************************************************************
+      *Callback for the second, heartbeat/metrics protocol get-
+      *protocols registers alongside revolt-protocol. Kept entirely
+      *separate from ws-callback above so the extra protocol slot can
+      *never interfere with the primary connect/reconnect handling -
+      *LWS_CALLBACK_PROTOCOL_INIT fires once per protocol per vhost,
+      *and this protocol's own init just starts a self-rescheduling
+      *timer (the same lws-timed-callback-vh-protocol mechanism
+      *schedule-reconnect above uses) that logs the run's reconnect/
+      *command totals from ls-config on every tick - a log line is
+      *the closest thing to "exposing health" a client-only websocket
+      *connection (no listening socket of its own) can offer without
+      *standing up a separate monitoring service.
+       identification division.
+       program-id. ws-heartbeat-callback recursive.
+       environment division.
+       configuration section.
+       special-names.
+           call-convention 0 is extern.
+       data division.
+       working-storage section.
+       copy "rcfg.cpy" replacing ==:pref:== by ==ws==
+                       ==:levl:== by ==01==.
+       01  ws-p-vhost usage is pointer.
+       01  ws-p-protocol usage is pointer.
+       01  ws-status :tp-int:.
+       linkage section.
+       01  ls-wsi usage is pointer synchronized.
+       01  ls-reason :tp-int: synchronized.
+       copy "wsws.cpy" replacing ==:pref:== by ==ls-==.
+       01  ls-user usage is pointer synchronized.
+       01  ls-in usage is pointer synchronized.
+       01  ls-status :tp-int: synchronized.
+       01  ls-length :tp-sizet: synchronized.
+       procedure division extern using by value ls-wsi
+           by value ls-reason
+           by value ls-user
+           by value ls-in
+           by value ls-length.
+           call "config-state" using
+               by reference ws-config
+               by value "read" end-call.
+           evaluate true
+               when ls-callback-protocol-init
+                   perform heartbeat-schedule
+               when ls-callback-user
+                   perform heartbeat-tick
+               when other
+                   continue
+           end-evaluate.
+           call "config-state" using
+               by reference ws-config
+               by value "write" end-call.
+           call "lws-callback-http-dummy" using
+               by value ls-wsi
+               by value ls-reason
+               by value ls-user
+               by value ls-in
+               by value ls-length
+               returning ws-status end-call.
+           goback.
+       heartbeat-tick.
+           display "[API] Heartbeat: reconnects="
+               ws-reconnect-total-count
+               " commands=" ws-command-total-count end-display.
+           perform heartbeat-schedule.
+      *-----------------------------------------------------------------
+      *Zero means "use the house default" of 30 seconds, same
+      *convention as the keepalive/reconnect fields in rcfg.cpy.
+       heartbeat-schedule.
+           if ws-heartbeat-interval-secs is equal to zero
+               move 30 to ws-heartbeat-interval-secs
+           end-if.
+           call "lws-get-vhost" using by value ls-wsi
+               by reference ws-p-vhost
+               returning omitted end-call.
+           call "lws-get-protocol" using by value ls-wsi
+               by reference ws-p-protocol
+               returning omitted end-call.
+           call "lws-timed-callback-vh-protocol" using
+               by value ws-p-vhost
+               by value ws-p-protocol
+               by value 1000
+               by value ws-heartbeat-interval-secs
+               returning omitted end-call.
+       end program ws-heartbeat-callback.
       ******************************************************************
        identification division.
        program-id. ws-connect-client.
@@ -586,8 +2617,9 @@
            initialize ws-conn.
            move ls-ws-ctx in ls-config to ws-context in ws-conn.
            if ws-context in ws-conn is equal to null then
-               display "[API] Null context passed to WebSocket"
-               " connection builder" end-display
+               call static "rv-log" using by value "ERROR"
+                   by value "[API] Null context passed to WebSocket"
+                       & " connection builder" end-call
                set return-code to 1
                goback
            end-if.
@@ -629,8 +2661,9 @@
                by reference ws-conn
                by reference ls-client-wsi in ls-config end-call.
            if ls-client-wsi is equal to null then
-               display "[API] Unable to create client WebSocket"
-               end-display
+               call static "rv-log" using by value "ERROR"
+                   by value "[API] Unable to create client WebSocket"
+                   end-call
                set return-code to 2
                goback
            end-if.
@@ -643,14 +2676,37 @@
        environment division.
        input-output section.
        file-control.
-           select optional fd-state assign to disk
+           select optional fd-state assign to ws-state-name
+           organization is sequential.
+           select optional fd-state-tmp assign to ws-state-tmp-name
            organization is sequential.
        data division.
        file section.
        fd  fd-state.
        copy "rcfg.cpy" replacing ==:pref:== by ==fs==
                        ==:levl:== by ==01==.
+       fd  fd-state-tmp.
+       copy "rcfg.cpy" replacing ==:pref:== by ==fs2==
+                       ==:levl:== by ==01==.
        working-storage section.
+      *Which account slot the next read/write applies to - set by a
+      *"slotN" call from rv-init's tick-account-N right before it
+      *calls lws-service for that account's own context, and held
+      *here (working-storage on a non-INITIAL subprogram is static
+      *across calls) so ws-callback/ws-heartbeat-callback's plain
+      *"read"/"write" calls - fired synchronously out of that same
+      *lws-service call, with no way to pass their own account's
+      *ls-config through the fixed native callback signature - land
+      *on the same account's checkpoint file instead of always
+      *fd-state. Slot 1 keeps the original unsuffixed fd-state name
+      *so a single-account install's checkpoint is unaffected.
+       01  ws-current-slot pic 9(01) value 1.
+       01  ws-state-name pic x(32) value "fd-state".
+       01  ws-state-tmp-name pic x(32) value "fd-state.tmp".
+       01  ws-state-bak-name pic x(32) value "fd-state.bak".
+       01  ws-rename-status pic 9(8) computational-5.
+       01  ws-rename-status-disp picture zzzzzzz9.
+       01  ws-log-line picture x(200).
        linkage section.
        copy "rcfg.cpy" replacing ==:pref:== by ==ls==
                        ==:levl:== by ==01==.
@@ -658,19 +2714,92 @@
        procedure division using by reference ls-config
            by value ls-action.
            display "[API] State begin -> " ls-action(1:1) end-display.
-           if ls-action(1:1) is equal to 'w' then
-               perform state-write
+           if ls-action(1:1) is equal to 's' then
+               move ls-action(5:1) to ws-current-slot
            else
-               if ls-action(1:1) is equal to 'r' then
-                   perform state-read
+               perform build-filenames
+               if ls-action(1:1) is equal to 'w' then
+                   perform state-write
+               else
+                   if ls-action(1:1) is equal to 'r' then
+                       perform state-read
+                   end-if
                end-if
            end-if
            display "[API] State finish -> " ls-action(1:1) end-display.
            goback.
+      *Derive this call's three checkpoint filenames from the current
+      *account slot so up to 4 accounts never share (and clobber)
+      *one fd-state.
+       build-filenames.
+           if ws-current-slot is equal to 1
+               move "fd-state" to ws-state-name
+               move "fd-state.tmp" to ws-state-tmp-name
+               move "fd-state.bak" to ws-state-bak-name
+           else
+               move spaces to ws-state-name
+               string "fd-state" ws-current-slot
+                   delimited by size into ws-state-name end-string
+               move spaces to ws-state-tmp-name
+               string "fd-state" ws-current-slot ".tmp"
+                   delimited by size into ws-state-tmp-name end-string
+               move spaces to ws-state-bak-name
+               string "fd-state" ws-current-slot ".bak"
+                   delimited by size into ws-state-bak-name end-string
+           end-if.
+      *Write the new checkpoint to a temp file first, then rename it
+      *over the real state file in one step - a crash partway through
+      *the write leaves the last good fd-state untouched instead of a
+      *truncated one. The previous generation is kept as fd-state.bak
+      *in case the new checkpoint itself turns out to be bad.
        state-write.
-           open output fd-state.
-           write fs-config from ls-config end-write.
-           close fd-state.
+           open output fd-state-tmp.
+           write fs2-config from ls-config end-write.
+           close fd-state-tmp.
+      *The backup rename is expected to "fail" the very first time an
+      *account ever checkpoints, since there is no previous fd-state
+      *yet to back up - still logged, since that looks identical from
+      *here to a real failure (disk full, fd-state.bak locked by
+      *another process), and an operator watching the log quickly
+      *learns to discount the first one per account.
+           call "CBL_RENAME_FILE" using ws-state-name
+               ws-state-bak-name
+               returning ws-rename-status end-call.
+           if ws-rename-status is not equal to zero
+               move ws-rename-status to ws-rename-status-disp
+               move spaces to ws-log-line
+               string "[API] Checkpoint backup rename failed (status "
+                   delimited by size
+                   function trim(ws-rename-status-disp)
+                       delimited by size
+                   ") for " delimited by size
+                   function trim(ws-state-name) delimited by size
+                   into ws-log-line
+               end-string
+               call static "rv-log" using by value "ERROR"
+                   by value ws-log-line end-call
+           end-if.
+      *This rename is the one that actually publishes the new
+      *checkpoint - if it fails, the fresh state is left stranded in
+      *the temp file and the old (possibly stale) fd-state stays in
+      *place, silently defeating the whole point of checkpointing.
+           call "CBL_RENAME_FILE" using ws-state-tmp-name
+               ws-state-name
+               returning ws-rename-status end-call.
+           if ws-rename-status is not equal to zero
+               move ws-rename-status to ws-rename-status-disp
+               move spaces to ws-log-line
+               string "[API] Checkpoint publish rename failed (status "
+                   delimited by size
+                   function trim(ws-rename-status-disp)
+                       delimited by size
+                   ") for " delimited by size
+                   function trim(ws-state-name) delimited by size
+                   into ws-log-line
+               end-string
+               call static "rv-log" using by value "ERROR"
+                   by value ws-log-line end-call
+           end-if.
        state-read.
            open input sharing with all fd-state.
            read fd-state into ls-config end-read.
@@ -704,6 +2833,14 @@
        working-storage section.
        01  ws-requires-init picture 9 value 1.
        01  ws-proto-name picture x(80) value "revolt-protocol" & x'00'.
+      *Second protocol, carried on the same client connection - a
+      *lightweight internal heartbeat/metrics feed (see
+      *ws-heartbeat-callback) so bot health can be watched without
+      *standing up a separate monitoring channel. Its own callback,
+      *not ws-callback, so it can never interfere with the primary
+      *protocol's connect/reconnect handling.
+       01  ws-heartbeat-proto-name picture x(80)
+           value "revolt-bot-heartbeat" & x'00'.
        01  ws-protocols occurs 4 times.
            copy "wpns.cpy" replacing ==:pref:== by ==ws==.
        linkage section.
@@ -720,49 +2857,210 @@
            set ws-name(1) to address of ws-proto-name.
            set ws-callback(1) to entry "ws-callback".
            if ws-callback(1) is equal to null then
-               display "No suitable callback for " ws-proto-name "found"
-               end-display
+               call static "rv-log" using by value "ERROR"
+                   by value "No suitable callback for revolt-protocol"
+                       & " found" end-call
                move 1 to return-code
                goback
            end-if.
       *
            initialize ws-protocols(2).
+           set ws-name(2) to address of ws-heartbeat-proto-name.
+           set ws-callback(2) to entry "ws-heartbeat-callback".
+           if ws-callback(2) is equal to null then
+               call static "rv-log" using by value "ERROR"
+                   by value "No suitable callback for"
+                       & " revolt-bot-heartbeat found" end-call
+               move 1 to return-code
+               goback
+           end-if.
+      *
            initialize ws-protocols(3).
            initialize ws-protocols(4).
        end program get-protocols.
       ******************************************************************
-      *Stub function for testing accurate sizing of elements
+      *Verifies that every scalar type pseudo-text in cabi.cpy still
+      *compiles to the byte width the rest of this codebase assumes
+      *when it builds linkage items for calls into libcurl/
+      *libwebsockets. A cabi.cpy edit, or a recompile against a
+      *differently-configured cobc, could otherwise change one of
+      *these widths silently and corrupt every FFI call that relies
+      *on it instead of failing loudly. rv-init runs this once at
+      *startup, before curl-global-init, and refuses to proceed if
+      *anything comes back wrong. Sets return-code to the number of
+      *mismatched types found (zero means everything checked out).
        identification division.
        program-id. c-abi-test.
        data division.
        working-storage section.
-       linkage section.
-       01  ls-uint8 :tp-uint8: synchronized.
-       01  ls-uint16 :tp-uint16: synchronized.
-       01  ls-uint32 :tp-uint32: synchronized.
-       01  ls-uint64 :tp-uint64: synchronized.
-       01  ls-sizet :tp-sizet: synchronized.
-       01  ls-int :tp-uint: synchronized.
-       01  ls-uint :tp-uint: synchronized.
-       01  ls-sh :tp-sh: synchronized.
-       01  ls-ush :tp-ush: synchronized.
-       01  ls-long :tp-long: synchronized.
-       01  ls-ulong :tp-ulong: synchronized.
-       01  ls-pointer usage is pointer synchronized.
-       procedure division using by value ls-uint8
-           by value ls-uint16
-           by value ls-uint32
-           by value ls-uint64
-           by value ls-sizet
-           by value ls-int
-           by value ls-uint
-           by value ls-sh
-           by value ls-ush
-           by value ls-long
-           by value ls-ulong
-           by value ls-pointer.
-      *
+       01  ws-uint8 :tp-uint8: synchronized.
+       01  ws-uint16 :tp-uint16: synchronized.
+       01  ws-uint32 :tp-uint32: synchronized.
+       01  ws-uint64 :tp-uint64: synchronized.
+       01  ws-sizet :tp-sizet: synchronized.
+       01  ws-int :tp-uint: synchronized.
+       01  ws-uint :tp-uint: synchronized.
+       01  ws-sh :tp-sh: synchronized.
+       01  ws-ush :tp-ush: synchronized.
+       01  ws-long :tp-long: synchronized.
+       01  ws-ulong :tp-ulong: synchronized.
+       01  ws-pointer usage is pointer synchronized.
+       01  ws-mismatch-count picture 9(4) value zero.
+       01  ws-width-disp picture z9.
+       01  ws-log-line picture x(200).
+       procedure division.
+           perform check-width.
+           move ws-mismatch-count to return-code.
            goback.
+      *-----------------------------------------------------------------
+      *One function-byte-length compare per scalar type, against the
+      *width the host C ABI is known to use on the 64-bit Linux build
+      *this codebase targets.
+       check-width.
+           if function byte-length(ws-uint8) is not equal to 1
+               move function byte-length(ws-uint8) to ws-width-disp
+               string "[API] ABI check failed: tp-uint8 is "
+                   delimited by size
+                   function trim(ws-width-disp) delimited by size
+                   " byte(s), expected 1" delimited by size
+                   into ws-log-line
+               end-string
+               call static "rv-log" using by value "ERROR"
+                   by value ws-log-line end-call
+               add 1 to ws-mismatch-count
+           end-if.
+           if function byte-length(ws-uint16) is not equal to 2
+               move function byte-length(ws-uint16) to ws-width-disp
+               string "[API] ABI check failed: tp-uint16 is "
+                   delimited by size
+                   function trim(ws-width-disp) delimited by size
+                   " byte(s), expected 2" delimited by size
+                   into ws-log-line
+               end-string
+               call static "rv-log" using by value "ERROR"
+                   by value ws-log-line end-call
+               add 1 to ws-mismatch-count
+           end-if.
+           if function byte-length(ws-uint32) is not equal to 4
+               move function byte-length(ws-uint32) to ws-width-disp
+               string "[API] ABI check failed: tp-uint32 is "
+                   delimited by size
+                   function trim(ws-width-disp) delimited by size
+                   " byte(s), expected 4" delimited by size
+                   into ws-log-line
+               end-string
+               call static "rv-log" using by value "ERROR"
+                   by value ws-log-line end-call
+               add 1 to ws-mismatch-count
+           end-if.
+           if function byte-length(ws-uint64) is not equal to 8
+               move function byte-length(ws-uint64) to ws-width-disp
+               string "[API] ABI check failed: tp-uint64 is "
+                   delimited by size
+                   function trim(ws-width-disp) delimited by size
+                   " byte(s), expected 8" delimited by size
+                   into ws-log-line
+               end-string
+               call static "rv-log" using by value "ERROR"
+                   by value ws-log-line end-call
+               add 1 to ws-mismatch-count
+           end-if.
+           if function byte-length(ws-sizet) is not equal to 8
+               move function byte-length(ws-sizet) to ws-width-disp
+               string "[API] ABI check failed: tp-sizet is "
+                   delimited by size
+                   function trim(ws-width-disp) delimited by size
+                   " byte(s), expected 8" delimited by size
+                   into ws-log-line
+               end-string
+               call static "rv-log" using by value "ERROR"
+                   by value ws-log-line end-call
+               add 1 to ws-mismatch-count
+           end-if.
+           if function byte-length(ws-int) is not equal to 4
+               move function byte-length(ws-int) to ws-width-disp
+               string "[API] ABI check failed: tp-int is "
+                   delimited by size
+                   function trim(ws-width-disp) delimited by size
+                   " byte(s), expected 4" delimited by size
+                   into ws-log-line
+               end-string
+               call static "rv-log" using by value "ERROR"
+                   by value ws-log-line end-call
+               add 1 to ws-mismatch-count
+           end-if.
+           if function byte-length(ws-uint) is not equal to 4
+               move function byte-length(ws-uint) to ws-width-disp
+               string "[API] ABI check failed: tp-uint is "
+                   delimited by size
+                   function trim(ws-width-disp) delimited by size
+                   " byte(s), expected 4" delimited by size
+                   into ws-log-line
+               end-string
+               call static "rv-log" using by value "ERROR"
+                   by value ws-log-line end-call
+               add 1 to ws-mismatch-count
+           end-if.
+           if function byte-length(ws-sh) is not equal to 2
+               move function byte-length(ws-sh) to ws-width-disp
+               string "[API] ABI check failed: tp-sh is "
+                   delimited by size
+                   function trim(ws-width-disp) delimited by size
+                   " byte(s), expected 2" delimited by size
+                   into ws-log-line
+               end-string
+               call static "rv-log" using by value "ERROR"
+                   by value ws-log-line end-call
+               add 1 to ws-mismatch-count
+           end-if.
+           if function byte-length(ws-ush) is not equal to 2
+               move function byte-length(ws-ush) to ws-width-disp
+               string "[API] ABI check failed: tp-ush is "
+                   delimited by size
+                   function trim(ws-width-disp) delimited by size
+                   " byte(s), expected 2" delimited by size
+                   into ws-log-line
+               end-string
+               call static "rv-log" using by value "ERROR"
+                   by value ws-log-line end-call
+               add 1 to ws-mismatch-count
+           end-if.
+           if function byte-length(ws-long) is not equal to 8
+               move function byte-length(ws-long) to ws-width-disp
+               string "[API] ABI check failed: tp-long is "
+                   delimited by size
+                   function trim(ws-width-disp) delimited by size
+                   " byte(s), expected 8" delimited by size
+                   into ws-log-line
+               end-string
+               call static "rv-log" using by value "ERROR"
+                   by value ws-log-line end-call
+               add 1 to ws-mismatch-count
+           end-if.
+           if function byte-length(ws-ulong) is not equal to 8
+               move function byte-length(ws-ulong) to ws-width-disp
+               string "[API] ABI check failed: tp-ulong is "
+                   delimited by size
+                   function trim(ws-width-disp) delimited by size
+                   " byte(s), expected 8" delimited by size
+                   into ws-log-line
+               end-string
+               call static "rv-log" using by value "ERROR"
+                   by value ws-log-line end-call
+               add 1 to ws-mismatch-count
+           end-if.
+           if function byte-length(ws-pointer) is not equal to 8
+               move function byte-length(ws-pointer) to ws-width-disp
+               string "[API] ABI check failed: pointer is "
+                   delimited by size
+                   function trim(ws-width-disp) delimited by size
+                   " byte(s), expected 8" delimited by size
+                   into ws-log-line
+               end-string
+               call static "rv-log" using by value "ERROR"
+                   by value ws-log-line end-call
+               add 1 to ws-mismatch-count
+           end-if.
        end program c-abi-test.
       ******************************************************************
 
