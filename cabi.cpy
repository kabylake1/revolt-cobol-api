@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------------
+      * cabi.cpy
+      * Common C-ABI scalar type pseudo-text, used so that every
+      * program calling out to libcurl/libwebsockets declares its
+      * linkage items with the same host type widths in one place.
+      * c-abi-test (api.cbl) exists to verify these against the
+      * host's actual library sizes at startup.
+      *-----------------------------------------------------------------
+       replace ==:tp-int:== by ==usage binary-long==
+               ==:tp-uint:== by ==usage binary-long unsigned==
+               ==:tp-sint:== by ==usage binary-long==
+               ==:tp-uint8:== by ==usage binary-char unsigned==
+               ==:tp-uint16:== by ==usage binary-short unsigned==
+               ==:tp-uint32:== by ==usage binary-long unsigned==
+               ==:tp-uint64:== by ==usage binary-double unsigned==
+               ==:tp-sizet:== by ==usage binary-double unsigned==
+               ==:tp-sh:== by ==usage binary-short==
+               ==:tp-ush:== by ==usage binary-short unsigned==
+               ==:tp-long:== by ==usage binary-double==
+               ==:tp-ulong:== by ==usage binary-double unsigned==
+               ==:tp-gid:== by ==usage binary-long unsigned==
+               ==:tp-uid:== by ==usage binary-long unsigned==.
