@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------------
+      * wsws.cpy
+      * Condition-names for the subset of enum lws_callback_reasons
+      * this bot acts on. Copied right after the 01 that holds the
+      * raw reason code (:pref: is the full condition-name prefix,
+      * e.g. "ls-", not just a data-name prefix).
+      *-----------------------------------------------------------------
+           88 :pref:callback-established value 0.
+           88 :pref:callback-client-connection-error value 1.
+           88 :pref:callback-client-filter-pre-establish value 2.
+           88 :pref:callback-client-established value 3.
+           88 :pref:callback-closed value 4.
+           88 :pref:callback-closed-http value 5.
+           88 :pref:callback-receive value 6.
+           88 :pref:callback-receive-pong value 7.
+           88 :pref:callback-client-receive value 8.
+           88 :pref:callback-client-receive-pong value 9.
+           88 :pref:callback-client-writeable value 10.
+           88 :pref:callback-server-writeable value 11.
+           88 :pref:callback-protocol-init value 27.
+           88 :pref:callback-timer value 73.
+           88 :pref:callback-user value 1000.
