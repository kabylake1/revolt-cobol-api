@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * wpns.cpy
+      * struct lws_protocols entry. Unlike winf.cpy/wccl.cpy the
+      * owning 01 (with its OCCURS) is declared by the caller, so this
+      * copybook supplies only the subordinate fields.
+      *-----------------------------------------------------------------
+           05 :pref:-name usage is pointer synchronized.
+           05 :pref:-callback usage is program-pointer synchronized.
+           05 :pref:-per-session-data-size :tp-sizet: synchronized.
+           05 :pref:-rx-buffer-size :tp-sizet: synchronized.
+           05 :pref:-id :tp-uint: synchronized.
+           05 :pref:-user usage is pointer synchronized.
+           05 :pref:-tx-packet-size :tp-sizet: synchronized.
