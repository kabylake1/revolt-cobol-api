@@ -0,0 +1,34 @@
+      *-----------------------------------------------------------------
+      * wccl.cpy
+      * struct lws_client_connect_info, as passed to
+      * lws_client_connect_via_info(). Only the fields this bot
+      * actually drives are broken out by name; the remainder of the
+      * real struct is reserved with filler so the record stays the
+      * right overall shape.
+      *-----------------------------------------------------------------
+       :levl: :pref:-conn.
+           45 :pref:-context usage is pointer synchronized.
+           45 :pref:-address usage is pointer synchronized.
+           45 :pref:-port :tp-int: synchronized.
+           45 :pref:-ssl-connection :tp-int: synchronized.
+           45 :pref:-path usage is pointer synchronized.
+           45 :pref:-host usage is pointer synchronized.
+           45 :pref:-origin usage is pointer synchronized.
+           45 :pref:-protocol usage is pointer synchronized.
+           45 :pref:-ietf-version-or-minus-one :tp-int: synchronized.
+           45 :pref:-userdata usage is pointer synchronized.
+           45 :pref:-client-exts usage is pointer synchronized.
+           45 :pref:-method usage is pointer synchronized.
+           45 :pref:-parent-wsi usage is pointer synchronized.
+           45 :pref:-uri-replace-from usage is pointer synchronized.
+           45 :pref:-uri-replace-to usage is pointer synchronized.
+           45 :pref:-vhost usage is pointer synchronized.
+           45 :pref:-pwsi usage is pointer synchronized.
+           45 :pref:-iface usage is pointer synchronized.
+           45 :pref:-local-protocol usage is pointer synchronized.
+           45 :pref:-ssl-ca-filepath usage is pointer synchronized.
+           45 :pref:-ssl-cert-filepath usage is pointer synchronized.
+           45 :pref:-ssl-private-key-filepath
+               usage is pointer synchronized.
+      *TODO: do the rest of the fields
+           45 filler usage is pointer occurs 16 times.
