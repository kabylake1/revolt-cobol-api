@@ -1,5 +1,13 @@
-      *Send message structure
+      *Send message structure - also doubles as the inbound-message
+      *record (rv-parse-message/rv-query-last-msg): msg-id and
+      *author-id are only ever populated on the inbound side and
+      *left blank going out, same as nonce is only ever populated
+      *going out. Named msg-id/author-id rather than plain id/author
+      *since ws-replies already has its own id field below and JSON
+      *GENERATE rejects a record with two same-named elementary items.
        :levl: :pref:-msg.
+           45 :pref:-msg-id pic x(26).
+           45 :pref:-author-id pic x(26).
            45 :pref:-nonce pic x(64).
            45 :pref:-content pic x(2000).
            45 :pref:-attachments pic x(128) occurs 128 times.
