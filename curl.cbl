@@ -49,6 +49,31 @@
            set return-code to ws-status.
            goback.
        end program curl-easy-setopt.
+      ******************************************************************
+      *curl_easy_getinfo is variadic like curl_easy_setopt - the
+      *caller supplies the right-shaped output field for whichever
+      *CURLINFO constant it passes, same convention as setopt's
+      *right-shaped input.
+       identification division.
+       program-id. curl-easy-getinfo.
+       data division.
+       working-storage section.
+       01  ws-status :tp-int:.
+       linkage section.
+       01  ls-curl usage is pointer.
+       01  ls-info :tp-int:.
+       01  ls-value :tp-long:.
+       procedure division using by value ls-curl
+           by value ls-info
+           by reference ls-value.
+      *
+           call static "curl_easy_getinfo" using by value ls-curl
+               by value ls-info
+               by reference ls-value
+               returning ws-status end-call.
+           set return-code to ws-status.
+           goback.
+       end program curl-easy-getinfo.
       ******************************************************************
        identification division.
        program-id. curl-easy-perform.
@@ -155,3 +180,84 @@
            goback.
        end program curl-easy-init.
       ******************************************************************
+      *Multipart-form helpers, used by rv-upload-attachment (api.cbl)
+      *to post a file to Autumn.
+       identification division.
+       program-id. curl-mime-init.
+       data division.
+       working-storage section.
+       linkage section.
+       01  ls-curl usage is pointer.
+       01  ls-return usage is pointer.
+       procedure division using by value ls-curl
+           by reference ls-return.
+      *
+           call static "curl_mime_init" using by value ls-curl
+               returning ls-return end-call.
+           goback.
+       end program curl-mime-init.
+      ******************************************************************
+       identification division.
+       program-id. curl-mime-addpart.
+       data division.
+       working-storage section.
+       linkage section.
+       01  ls-mime usage is pointer.
+       01  ls-return usage is pointer.
+       procedure division using by value ls-mime
+           by reference ls-return.
+      *
+           call static "curl_mime_addpart" using by value ls-mime
+               returning ls-return end-call.
+           goback.
+       end program curl-mime-addpart.
+      ******************************************************************
+       identification division.
+       program-id. curl-mime-name.
+       data division.
+       working-storage section.
+       01  ws-status :tp-int:.
+       linkage section.
+       01  ls-part usage is pointer.
+       01  ls-name usage is pointer.
+       procedure division using by value ls-part
+           by value ls-name.
+      *
+           call static "curl_mime_name" using by value ls-part
+               by value ls-name
+               returning ws-status end-call.
+           set return-code to ws-status.
+           goback.
+       end program curl-mime-name.
+      ******************************************************************
+       identification division.
+       program-id. curl-mime-filedata.
+       data division.
+       working-storage section.
+       01  ws-status :tp-int:.
+       linkage section.
+       01  ls-part usage is pointer.
+       01  ls-filepath usage is pointer.
+       procedure division using by value ls-part
+           by value ls-filepath.
+      *
+           call static "curl_mime_filedata" using by value ls-part
+               by value ls-filepath
+               returning ws-status end-call.
+           set return-code to ws-status.
+           goback.
+       end program curl-mime-filedata.
+      ******************************************************************
+       identification division.
+       program-id. curl-mime-free.
+       data division.
+       working-storage section.
+       linkage section.
+       01  ls-mime usage is pointer.
+       procedure division using by value ls-mime.
+      *
+           call static "curl_mime_free" using by value ls-mime
+               end-call.
+           goback.
+       end program curl-mime-free.
+      ******************************************************************
